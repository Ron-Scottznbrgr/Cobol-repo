@@ -1,36 +1,370 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Assignment03 as "Assignment03".
-       AUTHOR. Ron Scott 041100494
-       
+      ******************************************************************
+      *AUTHOR:      Ron Scott                                          *
+      *STUDENT-ID:  041100494                                          *
+      *DATE:        NOVEMBER 27 2023                                   *
+      ******************************************************************
+       identification division.
+       program-id. Assignment03.
+
        environment division.
-       configuration section.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Indexed Employee Master File - lets Assignment06's weekly
+      *    salary run validate an In-EmpID against a real employee
+      *    record instead of trusting whatever comes in on the file.
+           SELECT EMPFILE ASSIGN "DataFiles\EmployeeMaster.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS Emp-ID
+           FILE STATUS IS ws-Emp-Status.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD EMPFILE.
+       01 EmployeeRecord.
+           03 Emp-ID                pic 9(9).
+           03 Emp-Name.
+               05 Emp-Surname       pic a(30).
+               05 Emp-Initials      pic a(2).
+               05 Emp-GivenName     pic a(30).
+           03 Emp-Date-of-Birth.
+               05 Emp-Birth-Year    pic 9(4).
+               05 Emp-Birth-Month   pic 9(2).
+               05 Emp-Birth-Day     pic 9(2).
+           03 Emp-Program-Code      pic x(10).
+           03 Emp-Gender            pic a.
+           03 Emp-Postal            pic A9A9A9.
+           03 Emp-Salary            pic 9(9)V99 COMP-3.
+
        WORKING-STORAGE SECTION.
-       01 StudentInfo.
-           03 StudentID pic 9(9).
-           03 Student-Name.
-               05 Student-Surname pic a(30).
-               05 Student-Initials pic a(2).
-               05 Student-GivenName pic a(30).
-           03 Student-Date-of-Birth.
-               05 Birth-Year pic 9(4).
-               05 Birth-Month pic 9(2).
-               05 Birth-Day pic 9(2).
-           03 Student-Program-Code pic x(10).
-           03 Student-Gender pic a.
-           03 Student-Postal pic A9A9A9.
-           03 StudentMondey pic 9(9)V99 COMP-3.
-       01 out pic x(5) value "Butts".
-       
-
-
-
-x
+       01 ws-pressKeyToEnd     PIC X.
+       01 ws-Emp-Status        PIC XX value "00".
+       01 ws-Menu-Choice       PIC 9 value 0.
+           88 DONE-WITH-MENU   value 5.
+       01 ws-Lookup-ID         PIC 9(9) value 0.
+       01 ws-Not-Found-Flag    PIC X value "N".
+           88 RECORD-NOT-FOUND value "Y".
+       01 ws-Edit-Flag         PIC X value "Y".
+           88 EDIT-PASSED      value "Y".
+           88 EDIT-FAILED      value "N".
+
+      * Days in each month, used to check a given Birth-Day is really
+      *    possible for the Birth-Month entered. February is carried
+      *    as 28 here and bumped to 29 for a leap year by LEAP-CHECK.
+       01 WS-Days-In-Month.
+           03 FILLER PIC 99 VALUE 31.
+           03 FILLER PIC 99 VALUE 28.
+           03 FILLER PIC 99 VALUE 31.
+           03 FILLER PIC 99 VALUE 30.
+           03 FILLER PIC 99 VALUE 31.
+           03 FILLER PIC 99 VALUE 30.
+           03 FILLER PIC 99 VALUE 31.
+           03 FILLER PIC 99 VALUE 31.
+           03 FILLER PIC 99 VALUE 30.
+           03 FILLER PIC 99 VALUE 31.
+           03 FILLER PIC 99 VALUE 30.
+           03 FILLER PIC 99 VALUE 31.
+       01 WS-Days-In-Month-Tbl REDEFINES WS-Days-In-Month.
+           03 WS-Month-Days OCCURS 12 TIMES PIC 99.
+       01 WS-Max-Day           PIC 99 value 0.
+       01 WS-Leap-Remainder    PIC 999 value 0.
+       01 WS-Leap-Quotient     PIC 9999 value 0.
+
+      * First letters Canada Post never assigns to a postal code -
+      *    a postal code starting with one of these isn't real.
+       01 WS-Bad-Postal-Letters.
+           03 FILLER PIC X VALUE "D".
+           03 FILLER PIC X VALUE "F".
+           03 FILLER PIC X VALUE "I".
+           03 FILLER PIC X VALUE "O".
+           03 FILLER PIC X VALUE "Q".
+           03 FILLER PIC X VALUE "U".
+       01 WS-Bad-Postal-Tbl REDEFINES WS-Bad-Postal-Letters.
+           03 WS-Bad-Postal-Letter OCCURS 6 TIMES PIC X.
+       01 WS-Bad-Postal-Sub    PIC 9 value 0.
+
+      * Emp-Postal's A9A9A9 picture puts its three letters at
+      *    positions 1, 3 and 5 - all three need checking, not just
+      *    the first.
+       01 WS-Postal-Letter-Positions.
+           03 FILLER PIC 9 VALUE 1.
+           03 FILLER PIC 9 VALUE 3.
+           03 FILLER PIC 9 VALUE 5.
+       01 WS-Postal-Pos-Tbl REDEFINES WS-Postal-Letter-Positions.
+           03 WS-Postal-Letter-Pos OCCURS 3 TIMES PIC 9.
+       01 WS-Postal-Pos-Sub    PIC 9 value 0.
+       01 WS-Postal-Cur-Pos    PIC 9 value 0.
+
+      * The digit positions that go with the letter positions above -
+      *    ACCEPT doesn't enforce the A9A9A9 picture's class the way a
+      *    MOVE into it would, so both sides need an explicit check.
+       01 WS-Postal-Digit-Positions.
+           03 FILLER PIC 9 VALUE 2.
+           03 FILLER PIC 9 VALUE 4.
+           03 FILLER PIC 9 VALUE 6.
+       01 WS-Postal-Digit-Tbl REDEFINES WS-Postal-Digit-Positions.
+           03 WS-Postal-Digit-Pos OCCURS 3 TIMES PIC 9.
+
+       01 ws-Edit-Sub           PIC 99 value 0.
 
        PROCEDURE DIVISION.
-        display out.
-        goback.
-       
+       PROG.
+           PERFORM INSTRUCT-PARA.
+           PERFORM OPEN-FILE-PARA.
+           PERFORM MENU-PARA UNTIL DONE-WITH-MENU.
+           PERFORM END-PARA.
+
+      * This is just a welcome / splash screen on startup that gives
+      *    the user a heads up of what the program does.
+       INSTRUCT-PARA.
+           display " "
+           display " "
+           DISPLAY "---------------------------------------------------"
+           display "Welcome! This program maintains the Employee"
+           display "Master File."
+           display " "
+           display "You can Add, Change, Delete, or Inquire on an"
+           display "employee record, keyed by Employee ID."
+           DISPLAY "---------------------------------------------------"
+           display " ".
+
+      * Opens the master file for update, creating an empty one on
+      *    the very first run instead of erroring out.
+       OPEN-FILE-PARA.
+           OPEN I-O EMPFILE
+           IF ws-Emp-Status = "35"
+               OPEN OUTPUT EMPFILE
+               CLOSE EMPFILE
+               OPEN I-O EMPFILE
+           END-IF.
+
+       MENU-PARA.
+           display " "
+           display "1 - Add an employee"
+           display "2 - Change an employee"
+           display "3 - Delete an employee"
+           display "4 - Inquire on an employee"
+           display "5 - Exit"
+           DISPLAY "Enter a selection (1-5): " WITH NO ADVANCING
+           ACCEPT ws-Menu-Choice
+
+           EVALUATE ws-Menu-Choice
+               WHEN 1
+                   PERFORM ADD-PARA
+               WHEN 2
+                   PERFORM CHANGE-PARA
+               WHEN 3
+                   PERFORM DELETE-PARA
+               WHEN 4
+                   PERFORM INQUIRE-PARA
+               WHEN 5
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Invalid selection. Please try again."
+           END-EVALUATE.
+
+      * Prompts for an Employee ID to look an existing record up by,
+      *    shared by Change/Delete/Inquire.
+       GET-LOOKUP-ID-PARA.
+           DISPLAY "Enter Employee ID: " WITH NO ADVANCING
+           ACCEPT ws-Lookup-ID
+           MOVE ws-Lookup-ID TO Emp-ID
+           MOVE "N" TO ws-Not-Found-Flag
+           READ EMPFILE KEY IS Emp-ID
+               INVALID KEY
+                   SET RECORD-NOT-FOUND TO TRUE
+                   DISPLAY "No employee found with that ID."
+           END-READ.
+
+      * Prompts for every maintainable field, shared by Add/Change.
+       GET-EMPLOYEE-FIELDS-PARA.
+           DISPLAY "Surname: " WITH NO ADVANCING
+           ACCEPT Emp-Surname
+           DISPLAY "Initials: " WITH NO ADVANCING
+           ACCEPT Emp-Initials
+           DISPLAY "Given Name: " WITH NO ADVANCING
+           ACCEPT Emp-GivenName
+           DISPLAY "Birth Year (YYYY): " WITH NO ADVANCING
+           ACCEPT Emp-Birth-Year
+           DISPLAY "Birth Month (MM): " WITH NO ADVANCING
+           ACCEPT Emp-Birth-Month
+           DISPLAY "Birth Day (DD): " WITH NO ADVANCING
+           ACCEPT Emp-Birth-Day
+           DISPLAY "Program Code: " WITH NO ADVANCING
+           ACCEPT Emp-Program-Code
+           DISPLAY "Gender (M/F/X): " WITH NO ADVANCING
+           ACCEPT Emp-Gender
+           DISPLAY "Postal Code (A9A9A9): " WITH NO ADVANCING
+           ACCEPT Emp-Postal
+           DISPLAY "Salary: " WITH NO ADVANCING
+           ACCEPT Emp-Salary.
+
+      * Runs every field-level edit over the record currently held in
+      *    EmployeeRecord. EDIT-FAILED is left set if any one of them
+      *    rejects the data, so Add/Change can refuse to save it.
+       EDIT-RECORD-PARA.
+           SET EDIT-PASSED TO TRUE
+           PERFORM EDIT-EMPID-PARA
+           IF EDIT-PASSED
+               PERFORM EDIT-POSTAL-PARA
+           END-IF
+           IF EDIT-PASSED
+               PERFORM EDIT-DATE-PARA
+           END-IF.
+
+      * A zero Employee ID isn't a real employee.
+       EDIT-EMPID-PARA.
+           IF Emp-ID = 0
+               DISPLAY "Employee ID cannot be zero."
+               SET EDIT-FAILED TO TRUE
+           END-IF.
+
+      * Checks all three of the postal code's letters against the set
+      *    Canada Post never assigns, and that every position actually
+      *    holds the type of character its A9A9A9 picture promises -
+      *    ACCEPT doesn't enforce PICTURE class the way a MOVE does,
+      *    so an all-digit entry has to be caught explicitly here.
+       EDIT-POSTAL-PARA.
+           MOVE 0 TO WS-Bad-Postal-Sub
+           PERFORM VARYING WS-Postal-Pos-Sub FROM 1 BY 1
+                   UNTIL WS-Postal-Pos-Sub > 3
+               MOVE WS-Postal-Letter-Pos(WS-Postal-Pos-Sub)
+                   TO WS-Postal-Cur-Pos
+               IF Emp-Postal(WS-Postal-Cur-Pos:1) NOT ALPHABETIC
+                   DISPLAY "Postal code letter positions must be "-
+                           "letters."
+                   SET EDIT-FAILED TO TRUE
+               END-IF
+               PERFORM VARYING ws-Edit-Sub FROM 1 BY 1
+                       UNTIL ws-Edit-Sub > 6
+                   IF Emp-Postal(WS-Postal-Cur-Pos:1)
+                           = WS-Bad-Postal-Letter(ws-Edit-Sub)
+                       MOVE ws-Edit-Sub TO WS-Bad-Postal-Sub
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           IF WS-Bad-Postal-Sub NOT = 0
+               DISPLAY "Postal code contains a letter Canada Post "-
+                       "does not use."
+               SET EDIT-FAILED TO TRUE
+           END-IF
+
+           PERFORM VARYING WS-Postal-Pos-Sub FROM 1 BY 1
+                   UNTIL WS-Postal-Pos-Sub > 3
+               MOVE WS-Postal-Digit-Pos(WS-Postal-Pos-Sub)
+                   TO WS-Postal-Cur-Pos
+               IF Emp-Postal(WS-Postal-Cur-Pos:1) NOT NUMERIC
+                   DISPLAY "Postal code digit positions must be "-
+                           "digits."
+                   SET EDIT-FAILED TO TRUE
+               END-IF
+           END-PERFORM.
+
+      * Checks the birth date is a real calendar date - valid month,
+      *    and a day that actually exists in that month (leap years
+      *    included).
+       EDIT-DATE-PARA.
+           IF Emp-Birth-Month < 1 OR Emp-Birth-Month > 12
+               DISPLAY "Birth month must be between 01 and 12."
+               SET EDIT-FAILED TO TRUE
+           ELSE
+               MOVE WS-Month-Days(Emp-Birth-Month) TO WS-Max-Day
+               IF Emp-Birth-Month = 2
+                   PERFORM LEAP-CHECK-PARA
+               END-IF
+               IF Emp-Birth-Day < 1 OR Emp-Birth-Day > WS-Max-Day
+                   DISPLAY "Birth day is not valid for that month."
+                   SET EDIT-FAILED TO TRUE
+               END-IF
+           END-IF.
+
+      * A leap year is divisible by 4, except century years that
+      *    aren't also divisible by 400.
+       LEAP-CHECK-PARA.
+           DIVIDE Emp-Birth-Year BY 400 GIVING WS-Leap-Quotient
+               REMAINDER WS-Leap-Remainder
+           IF WS-Leap-Remainder = 0
+               MOVE 29 TO WS-Max-Day
+           ELSE
+               DIVIDE Emp-Birth-Year BY 100 GIVING WS-Leap-Quotient
+                   REMAINDER WS-Leap-Remainder
+               IF WS-Leap-Remainder = 0
+                   MOVE 28 TO WS-Max-Day
+               ELSE
+                   DIVIDE Emp-Birth-Year BY 4 GIVING WS-Leap-Quotient
+                       REMAINDER WS-Leap-Remainder
+                   IF WS-Leap-Remainder = 0
+                       MOVE 29 TO WS-Max-Day
+                   END-IF
+               END-IF
+           END-IF.
+
+       ADD-PARA.
+           DISPLAY "Enter new Employee ID: " WITH NO ADVANCING
+           ACCEPT Emp-ID
+           READ EMPFILE KEY IS Emp-ID
+               INVALID KEY
+                   PERFORM GET-EMPLOYEE-FIELDS-PARA
+                   PERFORM EDIT-RECORD-PARA
+                   IF EDIT-PASSED
+                       WRITE EmployeeRecord
+                           INVALID KEY
+                               DISPLAY "Could not add employee record."
+                       END-WRITE
+                   ELSE
+                       DISPLAY "Employee record was not added."
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY "An employee with that ID already exists."
+           END-READ.
+
+       CHANGE-PARA.
+           PERFORM GET-LOOKUP-ID-PARA
+           IF NOT RECORD-NOT-FOUND
+               PERFORM GET-EMPLOYEE-FIELDS-PARA
+               PERFORM EDIT-RECORD-PARA
+               IF EDIT-PASSED
+                   REWRITE EmployeeRecord
+                       INVALID KEY
+                           DISPLAY "Could not update employee record."
+                   END-REWRITE
+               ELSE
+                   DISPLAY "Employee record was not changed."
+               END-IF
+           END-IF.
+
+       DELETE-PARA.
+           PERFORM GET-LOOKUP-ID-PARA
+           IF NOT RECORD-NOT-FOUND
+               DELETE EMPFILE RECORD
+                   INVALID KEY
+                       DISPLAY "Could not delete employee record."
+               END-DELETE
+           END-IF.
+
+       INQUIRE-PARA.
+           PERFORM GET-LOOKUP-ID-PARA
+           IF NOT RECORD-NOT-FOUND
+               DISPLAY " "
+               DISPLAY "Employee ID    : ", Emp-ID
+               DISPLAY "Name           : ", Emp-GivenName, " ",
+                       Emp-Initials, " ", Emp-Surname
+               DISPLAY "Date of Birth  : ", Emp-Birth-Year, "-",
+                       Emp-Birth-Month, "-", Emp-Birth-Day
+               DISPLAY "Program Code   : ", Emp-Program-Code
+               DISPLAY "Gender         : ", Emp-Gender
+               DISPLAY "Postal Code    : ", Emp-Postal
+               DISPLAY "Salary         : ", Emp-Salary
+           END-IF.
+
+      * Same as the continue PARA but kills the program, and cleans
+      *    up anything else that needs it, like closing file streams.
+       END-PARA.
+               CLOSE EMPFILE.
+               DISPLAY " "
+               DISPLAY "Press Enter to exit..."
+               Accept ws-pressKeyToEnd.
+               STOP RUN.
 
-       END PROGRAM "Assignment03".
+       end program Assignment03.
