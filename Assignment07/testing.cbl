@@ -29,8 +29,11 @@
        01 FIELD-2 PIC X(10) VALUE "LastName".
        01	FIELD-3 PIC X(10) VALUE "FirstName".
        01	FIELD-4 PIC X(20) VALUE " ".
+       01 WS-Format-Ptr PIC 99 VALUE 1.
+       01 WS-Format-Overflow-Flag PIC X VALUE "N".
+           88 FORMAT-TRUNCATED VALUE "Y".
 
-       01 UNIT-PRICE PIC 9(4) VALUE 100.           
+       01 UNIT-PRICE PIC 9(4) VALUE 100.
 
        procedure division.
        PROG.
@@ -48,8 +51,8 @@
       *     MULTIPLY WS-NUMA BY WS-NUMB WS-NUMC.
       *     MULTIPLY WS-NUMA BY WS-NUMB GIVING WS-NUMC.
       *     DIVIDE WS-NUMD BY 7 GIVING WS-NUMA REMAINDER WS-NUMB.
-           COMPUTE WS-NUMC = (WS-NUM1 * WS-NUM2) - (WS-NUMA / WS-NUMB) 
-           + WS-NUM3.
+           COMPUTE WS-NUMC ROUNDED = (WS-NUM1 * WS-NUM2) -
+           (WS-NUMA / WS-NUMB) + WS-NUM3.
 
            DISPLAY "NUM 1 - 4"
       
@@ -75,13 +78,28 @@
            DATA-STRINGS.
       *     INSPECT FIELD-1 REPLACING FIRST "B" BY "Z".
       *     INSPECT FIELD-1 REPLACING ALL "B" BY "C".
-      
-           STRING FIELD-2 DELIMITED BY SIZE
+
+      *    "Last, First" formatting - promoted out of here and into
+      *        Assignment06's FORMAT-NAME-PARA for the recognition
+      *        report. Kept here as the original worked example, now
+      *        actually flagging the overflow instead of just
+      *        DISPLAYing it and moving on.
+           MOVE SPACES TO FIELD-4
+           MOVE "N" TO WS-Format-Overflow-Flag
+           MOVE 1 TO WS-Format-Ptr
+           STRING FIELD-2 DELIMITED BY SPACE
+            ", " DELIMITED BY SIZE
             FIELD-3 DELIMITED BY SPACE
            INTO FIELD-4
-           ON OVERFLOW DISPLAY "OVERFLOW!"
+           WITH POINTER WS-Format-Ptr
+           ON OVERFLOW
+               MOVE "Y" TO WS-Format-Overflow-Flag
            END-STRING
 
+           IF FORMAT-TRUNCATED
+               DISPLAY "NAME TOO LONG FOR FIELD-4, TRUNCATED!"
+           END-IF
+
 
 
            DISPLAY "FIELD 1 - 4"
