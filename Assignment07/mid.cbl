@@ -2,106 +2,100 @@
       *AUTHOR:      Ron Scott                                          *
       *STUDENT-ID:  041100494                                          *
       *DATE:        November 13 2023                                   *
+      *                                                                *
+      *MODIFICATION HISTORY:                                          *
+      *  NOVEMBER 27 2023 - Turned into a format-picker: takes a list  *
+      *    of raw amounts and prints each one through all four edited  *
+      *    pictures side by side instead of only ever exercising       *
+      *    WS-VALUE-EDITED3 on one hardcoded amount.                   *
       ******************************************************************
        identification division.
        program-id. Assignment07.
-       
+
        environment division.
-           
+
        DATA DIVISION.
        FILE SECTION.
 
-          
        WORKING-STORAGE SECTION.
-      * 01 ws-FARTS PIC Z(4) BLANK WHEN ZERO.
        01 ws-pressKeyToEnd     PIC X.
-      * 01 WS-NUM1 PIC 9(4) VALUE 10.
-      * 01 WS-NUM2 PIC 9(4) VALUE 10.
-      * 01 WS-NUM3 PIC 9(4) VALUE 100.
-      * 01 WS-NUM4 PIC 9(4) VALUE 100.
-      * 01 WS-NUMA PIC 9(4) VALUE 10.
-      * 01 WS-NUMB PIC 9(4) VALUE 10.
-      * 01 WS-NUMC PIC 9(4) VALUE 10.
-      * 01 WS-NUMD PIC 9(4) VALUE 100.
-      * 01 WS-NUME PIC 9(4) VALUE 10.
-  
-      * 01 FIELD-1 PIC X(10) VALUE "AAABBXBBAA".
-      * 01 FIELD-2 PIC X(10) VALUE "LastName".
-      * 01	FIELD-3 PIC X(10) VALUE "FirstName".
-      * 01	FIELD-4 PIC X(20) VALUE " ".
-
-      * 01 UNIT-PRICE PIC 9(4) VALUE 100.           
-      *01 WS-NUM1 PIC 999 VALUE 10.
-
-      * 01 WS-NUM2 PIC 999 VALUE 20.
-
-      * 01 WS-NUM3 PIC 999 VALUE 30.
-
-      * 01 WS-NUM4 PIC 999 VALUE 40.
-
-
+       01 WS-Amount-Count      PIC 99 VALUE 0.
+       01 WS-Amount-Max        PIC 99 VALUE 10.
+       01 WS-Amount-Sub        PIC 99 VALUE 0.
 
        01 WS-NUMBERS.
-
          03 WS-VALUE1 PIC 99V99 VALUE 25.00.
-
          03 WS-VALUE2 PIC 99V99 VALUE 25.00.
-
          03 WS-VALUE3 PIC 99V99 VALUE 25.00.
-
          03 WS-VALUE4 PIC 99V99 VALUE 25.00.
 
-      
-
        01 EDITED-VALUES.
-
          03 WS-VALUE-EDITED1 PIC $$$9.99.
-
-          03 WS-VALUE-EDITED2 PIC $$99.99.
-
-          03 WS-VALUE-EDITED3 PIC $999.99.
-
-          03 WS-VALUE-EDITED4 PIC ZZZ9.99.
-
-
+         03 WS-VALUE-EDITED2 PIC $$99.99.
+         03 WS-VALUE-EDITED3 PIC $999.99.
+         03 WS-VALUE-EDITED4 PIC ZZZ9.99.
 
        procedure division.
        PROG.
-      *     PERFORM DATA-NUMS.
-      *     PERFORM DATA-STRINGS.
-      *     PERFORM DATA-DATA.
-           Perform NEW-DATA.
+           PERFORM INSTRUCT-PARA.
+           PERFORM GET-COUNT-PARA.
+           PERFORM AMOUNT-LOOP-PARA.
            PERFORM END-PARA.
 
-
-      
-     
-
-
-           NEW-DATA.
-      *     ADD WS-NUM1 WS-NUM2 TO WS-NUM3 GIVING WS-NUM4.
-
-       MOVE WS-VALUE3 TO WS-VALUE-EDITED3
-
-     
-      *         MOVE WS-VALUE4 TO WS-VALUE-EDITED4
-      *         MOVE 12 TO WS-VALUE4
-
- 
-      *         DISPLAY WS-VALUE4.
-           DISPLAY WS-VALUE-EDITED3.
-
-
-
-
-
+      * Explains what the four edited pictures look like before
+      *    asking for amounts to run through them.
+       INSTRUCT-PARA.
+           DISPLAY " "
+           DISPLAY "---------------------------------------------------"
+           DISPLAY "This will take each amount you enter and show it"
+           DISPLAY "printed through four different edited pictures,"
+           DISPLAY "so you can pick the right one for a report:"
+           DISPLAY " "
+           DISPLAY "  Format 1: $$$9.99   (floating $, blank if zero)"
+           DISPLAY "  Format 2: $$99.99   (floating $, min 2 digits)"
+           DISPLAY "  Format 3: $999.99   (fixed $, zero-filled)"
+           DISPLAY "  Format 4: ZZZ9.99   (no $, blank if zero)"
+           DISPLAY "---------------------------------------------------"
+           DISPLAY " ".
+
+      * Asks how many amounts will be compared this run.
+       GET-COUNT-PARA.
+           DISPLAY "How many amounts would you like to compare (1-",
+                   WS-Amount-Max, ")? : " WITH NO ADVANCING
+           ACCEPT WS-Amount-Count
+
+           IF WS-Amount-Count < 1 OR WS-Amount-Count > WS-Amount-Max
+               DISPLAY "Error with provided number. Please try again."
+               PERFORM GET-COUNT-PARA
+           END-IF.
+
+      * Reads one amount at a time and prints it through all four
+      *    edited pictures side by side.
+       AMOUNT-LOOP-PARA.
+           PERFORM WS-Amount-Count TIMES
+               ADD 1 TO WS-Amount-Sub
+               DISPLAY "Amount #", WS-Amount-Sub, " : "
+               WITH NO ADVANCING
+               ACCEPT WS-VALUE1
+
+               MOVE WS-VALUE1 TO WS-VALUE-EDITED1
+               MOVE WS-VALUE1 TO WS-VALUE-EDITED2
+               MOVE WS-VALUE1 TO WS-VALUE-EDITED3
+               MOVE WS-VALUE1 TO WS-VALUE-EDITED4
+
+               DISPLAY "  Format 1 [$$$9.99] : ", WS-VALUE-EDITED1
+               DISPLAY "  Format 2 [$$99.99] : ", WS-VALUE-EDITED2
+               DISPLAY "  Format 3 [$999.99] : ", WS-VALUE-EDITED3
+               DISPLAY "  Format 4 [ZZZ9.99] : ", WS-VALUE-EDITED4
+               DISPLAY " "
+           END-PERFORM.
 
       * A small Procedure I'm reusing to cleanly exit the Program
-       END-PARA.                     
-         
+       END-PARA.
+
                DISPLAY " "
                DISPLAY "Press Enter to exit..."
                Accept ws-pressKeyToEnd.
                STOP RUN.
-      
+
        end program Assignment07.
