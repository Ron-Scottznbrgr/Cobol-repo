@@ -2,67 +2,132 @@
       *AUTHOR:      Ron Scott                                          *
       *STUDENT-ID:  041100494                                          *
       *DATE:        November 13 2023                                   *
+      *                                                                *
+      *MODIFICATION HISTORY:                                          *
+      *  NOVEMBER 27 2023 - ws-max is now asked for at runtime and     *
+      *    actually sizes the table: a single flattened OCCURS         *
+      *    DEPENDING ON array with manual row/column indexing, since   *
+      *    nested OCCURS DEPENDING ON still isn't usable here.         *
+      *  NOVEMBER 27 2023 - Added a file-output mode so the table can  *
+      *    be handed to another program instead of only a screen dump.*
       ******************************************************************
        identification division.
        program-id. Assignment07.
-       
+
        environment division.
-           
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * The same table DATA-DUMP prints to the screen, written out
+      *    fixed-width instead when file-output mode is chosen.
+           SELECT TABLEFILE ASSIGN "DataFiles\Assignment07_Table.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-Table-Status.
+
        DATA DIVISION.
        FILE SECTION.
-      
+       FD TABLEFILE.
+      * Wide enough for ws-empty plus one ZZZ9-and-a-space column per
+      *    ws-max-limit columns (5 + 20*5 = 105), the largest row
+      *    FILE-DUMP-PARA can ever build.
+       01 TableRec PIC X(105).
+
        working-storage section.
        01 ws-pressKeyToEnd     PIC X.
-       01 ws-empty PIC X(5).
+       01 ws-empty PIC X(5) VALUE SPACES.
        01 ws-max PIC 99 VALUE 10.
+       01 ws-max-limit PIC 99 VALUE 20.
        01 loop1   PIC 99.
        01 loop2   PIC 99.
-       01 timesTable.                               
-           03 numCol OCCURS 10 TIMES.
-               05 colData PIC ZZZ9.
-               05 numRow Occurs 10 TIMES.
-                   07 rowData PIC ZZZ9.
-      
+       01 ws-Cell-Count PIC 9999 VALUE 0.
+       01 ws-Cell-Sub   PIC 9999 VALUE 0.
+       01 ws-Cell-Edited PIC ZZZ9.
+       01 ws-Line-Buffer PIC X(105).
+       01 ws-Line-Ptr    PIC 999 VALUE 1.
+       01 ws-Line-Overflow-Flag PIC X VALUE "N".
+           88 LINE-TRUNCATED        VALUE "Y".
+       01 ws-Table-Status PIC XX VALUE "00".
+       01 ws-Out-Mode     PIC X VALUE "S".
+           88 SCREEN-OUTPUT VALUE "S".
+           88 FILE-OUTPUT   VALUE "F".
+
       * I completed the assignment and REALLY wanted to make it modular...
       *   Looked into using something like this:
-      *01 timesTable.                               
+      *01 timesTable.
       *     03 numCol OCCURS  0 TO 99 DEPENDING ON ws-max.
       *         05 colData PIC ZZ9.
       *         05 numRow OCCURS 0 TO 99 DEPENDING ON ws-max.
       *             07 rowData PIC ZZ9.
       *
       * But I can't use nested OCCURS DEPENDING clauses :(
-      *
-      * So if you want to do a table of 20x20, you'll have to manually
-      *    edit the variable occurs amounts. I left ws-max in there
-      *    just for ease of use I suppose. 
+      * What I CAN do is flatten the grid into one array sized by
+      *    ws-Cell-Count (ws-max * ws-max) and work out each cell's
+      *    position myself: row R, column C lives at
+      *    ((R - 1) * ws-max) + C. Column headers get their own
+      *    OCCURS DEPENDING ON ws-max array alongside it.
       *    This is also why I left the variables at ZZZ9. I tested it
       *    up to 45x45 before the table started to get all messed up
-      *    due to my screen not being wide enough to display properly! 
+      *    due to my screen not being wide enough to display properly!
       *    :P
-                  
+       01 timesTable.
+           03 colData OCCURS 1 TO 20 TIMES DEPENDING ON ws-max
+               PIC ZZZ9.
+           03 cellData OCCURS 1 TO 400 TIMES DEPENDING ON ws-Cell-Count
+               PIC ZZZ9.
+
 
        procedure division.
        PROG.
+           PERFORM GET-SIZE-PARA.
+           PERFORM GET-OUTPUT-MODE-PARA.
            PERFORM DATA-PRESET.
-           PERFORM DATA-DUMP.
+           IF FILE-OUTPUT
+               PERFORM FILE-DUMP-PARA
+           ELSE
+               PERFORM DATA-DUMP
+           END-IF
            PERFORM END-PARA.
 
+      * Lets the table go to the screen (the original behaviour) or
+      *    out to TABLEFILE instead.
+       GET-OUTPUT-MODE-PARA.
+           DISPLAY "Send the table to (S)creen or (F)ile? : "
+           WITH NO ADVANCING
+           ACCEPT ws-Out-Mode
 
-      * This paragraph initializes all of the data in the array       
+           IF NOT SCREEN-OUTPUT AND NOT FILE-OUTPUT
+               DISPLAY "Please enter S or F."
+               PERFORM GET-OUTPUT-MODE-PARA
+           END-IF.
+
+      * Asks for how big a table to build, instead of it always being
+      *    a fixed 10x10 - re-prompts the same way Assignment04 does
+      *    for an out-of-range loop count.
+       GET-SIZE-PARA.
+           DISPLAY "Please enter a table size (2-", ws-max-limit,
+                   "): " WITH NO ADVANCING
+           ACCEPT ws-max
+           IF ws-max < 2 OR ws-max > ws-max-limit
+               DISPLAY "Error with provided number. Please try again."
+               PERFORM GET-SIZE-PARA
+           ELSE
+               MULTIPLY ws-max BY ws-max GIVING ws-Cell-Count
+           END-IF.
+
+      * This paragraph initializes all of the data in the array
        DATA-PRESET.
            PERFORM VARYING loop1 FROM 1 BY 1 UNTIL loop1 > ws-max
                 MOVE loop1 TO colData(loop1)
            PERFORM VARYING loop2 FROM 1 BY 1 UNTIL loop2 > ws-max
-                MULTIPLY loop2 BY loop1 giving rowData(loop1,loop2)
+                COMPUTE ws-Cell-Sub = ((loop1 - 1) * ws-max) + loop2
+                MULTIPLY loop2 BY loop1 giving cellData(ws-Cell-Sub)
                 END-PERFORM
                 END-PERFORM.
 
-      * This paragraph displays all the data stored in the 
-      *    array to the screen.     
+      * This paragraph displays all the data stored in the
+      *    array to the screen.
        DATA-DUMP.
-      *    Top Row display... includes the empty spacee in the 
-      *        top left corner of the table 
+      *    Top Row display... includes the empty spacee in the
+      *        top left corner of the table
 
            DISPLAY " "
            DISPLAY " "
@@ -73,7 +138,7 @@
            DISPLAY ws-max WITH NO ADVANCING
            DISPLAY ":"
            DISPLAY " "
-           
+
            DISPLAY ws-empty WITH NO ADVANCING
            PERFORM VARYING loop1 FROM 1 BY 1 UNTIL loop1 > ws-max
            DISPLAY colData(loop1) WITH NO ADVANCING
@@ -81,24 +146,87 @@
            END-PERFORM
            DISPLAY " "
 
-      *    Displays the Rest of the Table.                                                                   
+      *    Displays the Rest of the Table.
            PERFORM VARYING loop1 FROM 1 BY 1 UNTIL loop1 > ws-max
            DISPLAY colData(loop1) WITH NO ADVANCING
            DISPLAY " " WITH NO ADVANCING
            PERFORM VARYING loop2 FROM 1 BY 1 UNTIL loop2 > ws-max
-           DISPLAY rowData(loop1,loop2) WITH NO ADVANCING
+           COMPUTE ws-Cell-Sub = ((loop1 - 1) * ws-max) + loop2
+           DISPLAY cellData(ws-Cell-Sub) WITH NO ADVANCING
            DISPLAY " " WITH NO ADVANCING
            END-PERFORM
            DISPLAY " "
            END-PERFORM.
-       
+
+
+      * Writes the same table DATA-DUMP shows on screen out to
+      *    TABLEFILE instead, one fixed-width row per line.
+       FILE-DUMP-PARA.
+           OPEN OUTPUT TABLEFILE
+           MOVE "N" TO ws-Line-Overflow-Flag
+
+           MOVE SPACES TO ws-Line-Buffer
+           MOVE 1 TO ws-Line-Ptr
+           STRING ws-empty DELIMITED BY SIZE
+               INTO ws-Line-Buffer
+               WITH POINTER ws-Line-Ptr
+               ON OVERFLOW
+                   MOVE "Y" TO ws-Line-Overflow-Flag
+           END-STRING
+           PERFORM VARYING loop1 FROM 1 BY 1 UNTIL loop1 > ws-max
+               MOVE colData(loop1) TO ws-Cell-Edited
+               STRING ws-Cell-Edited DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   INTO ws-Line-Buffer
+                   WITH POINTER ws-Line-Ptr
+                   ON OVERFLOW
+                       MOVE "Y" TO ws-Line-Overflow-Flag
+               END-STRING
+           END-PERFORM
+           MOVE ws-Line-Buffer TO TableRec
+           WRITE TableRec
+
+           PERFORM VARYING loop1 FROM 1 BY 1 UNTIL loop1 > ws-max
+               MOVE SPACES TO ws-Line-Buffer
+               MOVE 1 TO ws-Line-Ptr
+               MOVE colData(loop1) TO ws-Cell-Edited
+               STRING ws-Cell-Edited DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   INTO ws-Line-Buffer
+                   WITH POINTER ws-Line-Ptr
+                   ON OVERFLOW
+                       MOVE "Y" TO ws-Line-Overflow-Flag
+               END-STRING
+               PERFORM VARYING loop2 FROM 1 BY 1 UNTIL loop2 > ws-max
+                   COMPUTE ws-Cell-Sub = ((loop1 - 1) * ws-max) + loop2
+                   MOVE cellData(ws-Cell-Sub) TO ws-Cell-Edited
+                   STRING ws-Cell-Edited DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       INTO ws-Line-Buffer
+                       WITH POINTER ws-Line-Ptr
+                       ON OVERFLOW
+                           MOVE "Y" TO ws-Line-Overflow-Flag
+                   END-STRING
+               END-PERFORM
+               MOVE ws-Line-Buffer TO TableRec
+               WRITE TableRec
+           END-PERFORM
+
+           CLOSE TABLEFILE
+           IF LINE-TRUNCATED
+               DISPLAY " "
+               DISPLAY "WARNING: ONE OR MORE TABLE ROWS WERE TOO WIDE "-
+                       "FOR THE OUTPUT FILE AND WERE TRUNCATED."
+           END-IF
+           DISPLAY " "
+           DISPLAY "Table written to Assignment07_Table.dat".
 
       * A small Procedure I'm reusing to cleanly exit the Program
-       END-PARA.                     
-         
+       END-PARA.
+
                DISPLAY " "
                DISPLAY "Press Enter to exit..."
                Accept ws-pressKeyToEnd.
                STOP RUN.
-      
+
        end program Assignment07.
