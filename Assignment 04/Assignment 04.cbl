@@ -2,34 +2,88 @@
       *AUTHOR:      Ron Scott                                          *
       *STUDENT-ID:  041100494                                          *
       *DATE:        OCTOBER 10 2023                                    *
+      *                                                                *
+      *MODIFICATION HISTORY:                                          *
+      *  NOVEMBER 27 2023 - Added a file-input mode so a whole column  *
+      *    of figures can be read from DataFiles instead of typed in   *
+      *    one at a time, plus min/max/median on the final report.     *
       ******************************************************************
        identification division.
        program-id. Assignment04.
-       
+
        environment division.
        configuration section.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Lets a whole column of sales/salary figures be averaged the
+      *    way Assignment06 consumes InFile, without sitting at a
+      *    keyboard for every single number.
+           SELECT NUMFILE ASSIGN "DataFiles\Assignment04_Numbers.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-Num-Status.
+
        data division.
+       FILE SECTION.
+       FD NUMFILE.
+       01 NumRec PIC 999.
+
        working-storage section.
-       01 loopNum      PIC 99.
-       01 numX         PIC 999.
-       01 total        PIC 99999V99.
-       01 loopCount    PIC 99.
-       
-       
+      * Widened to PIC 999 alongside loopCount below: a file-mode
+      *    column can hold up to WS-Max-Entries (500) numbers, so a
+      *    99-max count/loop-control field was truncating anything
+      *    over 99 entries read from NUMFILE.
+       01 loopNum          PIC 999.
+       01 numX             PIC 999.
+       01 total            PIC 99999V99 value 0.
+       01 loopCount        PIC 999 value 0.
+       01 WS-Display-Count PIC 99 value 0.
+       01 ws-Num-Status    PIC XX value "00".
+       01 ws-Mode          PIC X value "K".
+           88 KEYBOARD-MODE value "K".
+           88 FILE-MODE     value "F".
+       01 ws-File-EOF      PIC 9 value 0.
+           88 FILE-AT-END  value 1.
+
+      * Every number entered is kept here (keyboard or file) so the
+      *    minimum, maximum and median can be worked out once the
+      *    batch is all in, instead of just the running total.
+       01 WS-Max-Entries   PIC 999 value 500.
+       01 WS-Number-Table.
+           03 WS-Number OCCURS 500 TIMES PIC 999 value 0.
+      * How many of those entries actually landed in WS-Number -
+      *    loopCount keeps counting past WS-Max-Entries for a
+      *    file-mode batch bigger than the table, but the sort/median
+      *    must never walk past what the table actually holds.
+       01 WS-Stored-Count  PIC 999 value 0.
+       01 WS-Min           PIC 999 value 999.
+       01 WS-Max           PIC 999 value 0.
+       01 WS-Num-Sub        PIC 999 value 0.
+       01 WS-Swap-Sub        PIC 999 value 0.
+       01 WS-Swap-Temp       PIC 999 value 0.
+       01 WS-Median-Quotient PIC 999 value 0.
+       01 WS-Median-Remainder PIC 9 value 0.
+       01 WS-Median-Sub1     PIC 999 value 0.
+       01 WS-Median-Sub2     PIC 999 value 0.
+       01 WS-Median          PIC 9999V99 value 0.
+
        procedure division.
        PROG.
            PERFORM INSTRUCT-PARA
-           PERFORM GET-LOOPNUM-PARA
+           PERFORM GET-MODE-PARA
+           IF FILE-MODE
+               PERFORM FILE-LOOP-PARA
+           ELSE
+               PERFORM GET-LOOPNUM-PARA
+           END-IF
            PERFORM END-PARA.
-       
+
        INSTRUCT-PARA.
            display " "
            display " "
            DISPLAY "---------------------------------------------------"
            display "Welcome! This program will prompt you for a number."
            display " "
-           display "We will take that number," 
+           display "We will take that number,"
            display "and then ask you for that many more numbers."
            display " "
            display "Once all of those numbers have been entered,"
@@ -39,6 +93,18 @@
            DISPLAY "---------------------------------------------------"
            display " ".
 
+      * Lets the user choose keyboard entry (the original behaviour)
+      *    or a data file full of numbers.
+       GET-MODE-PARA.
+           DISPLAY "Read numbers from (K)eyboard or (F)ile? : "
+           WITH NO ADVANCING
+           ACCEPT ws-Mode
+
+           IF NOT KEYBOARD-MODE AND NOT FILE-MODE
+               DISPLAY "Please enter K or F."
+               PERFORM GET-MODE-PARA
+           END-IF.
+
        GET-LOOPNUM-PARA.
            DISPLAY "Please Enter a positive integer Number (2-15):     "
            WITH NO ADVANCING
@@ -51,25 +117,105 @@
                DISPLAY " "
                PERFORM GET-LOOPNUM-PARA
            END-IF.
-       
+
        LOOP-PARA.
            DISPLAY "Ok, now please input ", loopNum, " numbers."
            DISPLAY "Enter only Positive Numbers, with 3-digits max."
            DISPLAY " "
            PERFORM loopNum TIMES
-               ADD loopCount, 1, GIVING loopCount
-               DISPLAY "Enter Number [ ",loopCount," / ",loopNum" ]:   "
+               ADD loopCount, 1 GIVING WS-Display-Count
+               DISPLAY "Enter Number [ ",WS-Display-Count," / ",
+                       loopNum," ]:   "
                WITH NO ADVANCING
                ACCEPT numX
-               ADD total, numX GIVING total
+               PERFORM STORE-NUMBER-PARA
            END-PERFORM.
-       END-PARA.                     
+
+      * File-input mode - reads NUMFILE to EOF instead of prompting,
+      *    one number per line, same as the keyboard path otherwise.
+       FILE-LOOP-PARA.
+           OPEN INPUT NUMFILE
+           IF ws-Num-Status NOT = "00"
+               DISPLAY "Could not open the numbers file."
+           ELSE
+               PERFORM FILE-READ-PARA UNTIL FILE-AT-END
+               CLOSE NUMFILE
+               MOVE loopCount TO loopNum
+           END-IF.
+
+       FILE-READ-PARA.
+           READ NUMFILE
+               AT END
+                   SET FILE-AT-END TO TRUE
+               NOT AT END
+                   MOVE NumRec TO numX
+                   PERFORM STORE-NUMBER-PARA
+           END-READ.
+
+      * Records one entered number into the running total, the table
+      *    kept for min/max/median, and the running min/max.
+       STORE-NUMBER-PARA.
+           ADD 1 TO loopCount
+           IF loopCount <= WS-Max-Entries
+               MOVE numX TO WS-Number(loopCount)
+               ADD 1 TO WS-Stored-Count
+           END-IF
+           ADD total, numX GIVING total
+           IF numX < WS-Min
+               MOVE numX TO WS-Min
+           END-IF
+           IF numX > WS-Max
+               MOVE numX TO WS-Max
+           END-IF.
+
+      * Simple bubble sort over the numbers entered so the median can
+      *    be picked out of the middle of the table.
+       SORT-NUMBERS-PARA.
+           PERFORM VARYING WS-Num-Sub FROM 1 BY 1
+                   UNTIL WS-Num-Sub > WS-Stored-Count
+               PERFORM VARYING WS-Swap-Sub FROM 1 BY 1
+                       UNTIL WS-Swap-Sub > WS-Stored-Count - WS-Num-Sub
+                   IF WS-Number(WS-Swap-Sub) >
+                           WS-Number(WS-Swap-Sub + 1)
+                       MOVE WS-Number(WS-Swap-Sub) TO WS-Swap-Temp
+                       MOVE WS-Number(WS-Swap-Sub + 1) TO
+                           WS-Number(WS-Swap-Sub)
+                       MOVE WS-Swap-Temp TO WS-Number(WS-Swap-Sub + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      * Middle value of the sorted table - the average of the two
+      *    middle values when loopCount is even.
+       MEDIAN-PARA.
+           PERFORM SORT-NUMBERS-PARA
+           DIVIDE WS-Stored-Count BY 2 GIVING WS-Median-Quotient
+               REMAINDER WS-Median-Remainder
+           IF WS-Median-Remainder = 0
+               MOVE WS-Median-Quotient TO WS-Median-Sub1
+               ADD 1 TO WS-Median-Quotient GIVING WS-Median-Sub2
+               COMPUTE WS-Median ROUNDED =
+                   (WS-Number(WS-Median-Sub1) +
+                    WS-Number(WS-Median-Sub2)) / 2
+           ELSE
+               ADD 1 TO WS-Median-Quotient GIVING WS-Median-Sub1
+               MOVE WS-Number(WS-Median-Sub1) TO WS-Median
+           END-IF.
+
+       END-PARA.
+           IF loopCount > 0
+               PERFORM MEDIAN-PARA
                DIVIDE total BY loopNum, GIVING total
                DISPLAY " "
                DISPLAY "-----------------------------------------------"
                DISPLAY "The average of the Numbers given is: ", total
+               DISPLAY "The minimum value entered is       : ", WS-Min
+               DISPLAY "The maximum value entered is       : ", WS-Max
+               DISPLAY "The median value entered is        : ",
+                       WS-Median
                DISPLAY "-----------------------------------------------"
                DISPLAY " "
-               STOP RUN.
-      
+           END-IF
+           STOP RUN.
+
        end program Assignment04.
