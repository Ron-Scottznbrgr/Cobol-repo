@@ -30,9 +30,22 @@
       *    Error Pictures 4-5
 
        FILE-CONTROL.
-           SELECT INFILE ASSIGN 
-           "DataFiles\Assignment#6_WeeklySalaryDataFile.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
+      * Converted to INDEXED so a lookup/correction program can pull
+      *    a single In-EmpID record directly instead of scanning the
+      *    whole weekly file.
+      * ASSIGN TO a data item instead of a literal so the weekly file
+      *    name can be overridden at runtime (a command-line argument,
+      *    or a JCL DD override on a mainframe) instead of always
+      *    being this compiled-in path.
+      * DYNAMIC instead of SEQUENTIAL so a correction-only run can do
+      *    a direct keyed READ for just the employee(s) CORRECTIONFILE
+      *    names, alongside the normal sequential READ/START the full
+      *    weekly batch still uses.
+           SELECT INFILE ASSIGN TO WS-Infile-Name
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS In-EmpID
+           FILE STATUS IS ws-InFile-Status.
 
       * This File is only for Emps with Job Code S and Sales > 100,000
            SELECT OUTGIFT ASSIGN "DataFiles\SalespersonRecognition.rpt".
@@ -40,8 +53,107 @@
       * This File is for all Emps, reports Salary Expenses by store#
            SELECT OUTSALARY ASSIGN "DataFiles\SalaryExpense.rpt".
 
+      * Control record supplied with the weekly file - record count
+      *    and total salary as balanced by payroll before they sent
+      *    the file, so we can catch a truncated/duplicated weekly
+      *    file before it makes it into SalaryExpense.rpt.
+           SELECT CTLFILE ASSIGN
+           "DataFiles\Assignment#6_WeeklySalaryControlFile.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-Ctl-Status.
+
+      * Records with a job code that isn't A/C/M/S get dropped from
+      *    every store total - this gives payroll a trace of them.
+           SELECT EXCEPTIONFILE ASSIGN "DataFiles\ExceptionReport.rpt".
+
+      * Restart point - last In-EmpID successfully processed, plus
+      *    the running counts/totals (including the rejected-record
+      *    table and commission bonus total) needed to pick back up
+      *    where an abended run left off instead of reprocessing the
+      *    file.
+      * RELATIVE instead of LINE SEQUENTIAL so the one checkpoint
+      *    record can be REWRITEn in place by relative key - a
+      *    sequential file's REWRITE rules require a fresh READ
+      *    immediately before every REWRITE, which a single-record
+      *    file opened once for the whole run can't satisfy past the
+      *    first save.
+           SELECT CHECKPOINTFILE ASSIGN
+           "DataFiles\Assignment#6_RestartCheckpoint.dat"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS RANDOM
+           RELATIVE KEY IS WS-Ckpt-RelKey
+           FILE STATUS IS ws-Ckpt-Status.
+
+      * Sales-recognition dollar threshold, so management can change
+      *    the gift bar without a recompile.
+           SELECT PARAMFILE ASSIGN
+           "DataFiles\Assignment#6_GiftThreshold.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-Param-Status.
+
+      * Year-to-date running total by store/job code, added into and
+      *    rewritten every week instead of starting back at zero.
+           SELECT YTDFILE ASSIGN
+           "DataFiles\Assignment#6_YTDMaster.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-YTD-Status.
+
+      * One line appended every time this job runs - timestamp, which
+      *    weekly file it read, and what it finished with - so a
+      *    run can be traced after the fact without digging through
+      *    the reports themselves.
+           SELECT RUNLOGFILE ASSIGN
+           "DataFiles\RunLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-RunLog-Status.
+
+      * One fresh batch-statistics report every run - records read,
+      *    how many qualified for recognition, and how many got
+      *    rejected for a bad job code.
+           SELECT RUNSUMMARYFILE ASSIGN
+           "DataFiles\RunSummary.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-RunSummary-Status.
+
+      * Machine-parseable CSV of the same per-store, per-job-code
+      *    totals printed on SalaryExpense.rpt, so the general
+      *    ledger system can read it directly instead of someone
+      *    retyping numbers off the printed report.
+           SELECT GLEXTRACTFILE ASSIGN
+           "DataFiles\GLExtract.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-GLExtract-Status.
+
+      * Voids or corrects a single employee's already-printed
+      *    recognition entry - payroll drops one small record in here
+      *    instead of fixing the weekly salary file and rerunning the
+      *    whole week over again.
+           SELECT CORRECTIONFILE ASSIGN
+           "DataFiles\Assignment#6_GiftCorrections.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-Correction-Status.
+
+      * Commission rate by job code and sales tier, loaded into a
+      *    table the same way Assignment07's timesTable is built -
+      *    here the cells come from a data file instead of MULTIPLY,
+      *    so a recognition bonus is looked up instead of only ever
+      *    checking the flat sales threshold.
+           SELECT COMMISSIONFILE ASSIGN
+           "DataFiles\Assignment#6_CommissionRates.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-Commission-Status.
+
+      * Drop file written fresh every run, the instant the Salary
+      *    Expense report finishes - a small messaging/paging
+      *    interface can watch for this file instead of someone
+      *    having to ask the operator whether the week's reports
+      *    are ready.
+           SELECT NOTIFYFILE ASSIGN
+           "DataFiles\JobComplete.flg"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-Notify-Status.
+
 
-           
        DATA DIVISION.
        FILE SECTION.
        FD INFILE.
@@ -55,82 +167,706 @@
            03  In-EmpWeeklySalary PIC 9999V99 value 0.00.
            03  In-EmpSalesAmount  PIC 9(8).
 
+       FD CTLFILE.
+       01 CtlRec.
+           03  Ctl-RecordCount    PIC 9(4).
+           03  Ctl-TotalSalary    PIC 9(9)V99.
+
+       FD EXCEPTIONFILE.
+       01 Exception-Header      PIC X(52).
+       01 ExceptionRec.
+           03  Exc-EmpID        PIC 9(4).
+           03  FILLER           PIC X(3) VALUE SPACES.
+           03  Exc-JobCode      PIC A.
+           03  FILLER           PIC X(3) VALUE SPACES.
+           03  Exc-Reason       PIC X(30) VALUE
+               "UNRECOGNIZED JOB CODE".
+
+       FD CHECKPOINTFILE.
+       01 CheckpointRec.
+           03  Ckpt-EmpID        PIC 9(4).
+           03  Ckpt-RecordCount  PIC 9(4).
+           03  Ckpt-TotalSalary  PIC 9(9)V99.
+           03  Ckpt-StoreCount   PIC 99.
+           03  Ckpt-GiftCount    PIC 9(4).
+           03  Ckpt-GiftSales    PIC 9(9).
+           03  Ckpt-RejectCount  PIC 9(4).
+           03  Ckpt-GiftBonusTotal PIC 9(9)V99.
+           03  Ckpt-Table-Data   PIC X(980).
+           03  Ckpt-Reject-Data  PIC X(360).
+
+       FD PARAMFILE.
+       01 ParamRec.
+           03  Param-GiftThreshold PIC 9(8).
+
+       FD YTDFILE.
+       01 YTDRec.
+           03  YTD-StoreCount    PIC 99.
+           03  YTD-Table-Data    PIC X(800).
+
        FD OUTGIFT.
        01 Gift-Header                  PIC X(52).
        01 OutGiftRec.
-           03  Out-EmpLastName         PIC A(14).
-           03  Out-EmpFirstName        PIC A(14).
+      * R = regular qualifying entry, V = voided by a correction
+      *    record, C = corrected store/sales figures - so a reader
+      *    can tell a corrected line from the original run's output.
+           03  Out-Gift-Type           PIC X.
+               88  GIFT-REGULAR            VALUE "R".
+               88  GIFT-VOIDED             VALUE "V".
+               88  GIFT-CORRECTED          VALUE "C".
+           03  Out-EmpName             PIC X(30).
            03  Out-EmpStoreNumber      PIC 9(4).
+      * Commission bonus looked up from the job-code/sales-tier table,
+      *    zero when no commission row matches this employee.
+           03  Out-Gift-Bonus          PIC Z,ZZZ,ZZ9.99.
+      * Trailer line so whoever orders the recognition gifts doesn't
+      *    have to count report lines to know the budget needed.
+       01 Gift-TrailerRec.
+           03  FILLER                  PIC X(20) VALUE
+               "Qualifying Count:   ".
+           03  Trl-GiftCount           PIC ZZZ9.
+           03  FILLER                  PIC X(4) VALUE SPACES.
+           03  FILLER                  PIC X(18) VALUE
+               "Total Sales:      ".
+      * Widened to match WS-Gift-Sales-Total's PIC 9(9) - the old
+      *    7-digit picture was dropping high-order digits once sales
+      *    crossed $9,999,999.
+           03  Trl-GiftSales           PIC ZZZ,ZZZ,ZZ9.
+           03  FILLER                  PIC X(4) VALUE SPACES.
+           03  FILLER                  PIC X(19) VALUE
+               "Total Bonus:       ".
+      * Widened to match WS-Gift-Bonus-Total's PIC 9(9)V99, same
+      *    truncation risk as Trl-GiftSales above.
+           03  Trl-GiftBonus           PIC ZZZ,ZZZ,ZZ9.99.
 
        FD OUTSALARY.
-       01 Salary-Header            PIC X(52).
-       01 Salary-MinorHeader       PIC X(15).
-       01  Out-Store1_M_Total      PIC 9999.99 value 0.
-       01  Out-Store1_S_Total      PIC 9999.99 value 0.
-       01  Out-Store1_A_Total      PIC 9999.99 value 0.
-       01  Out-Store1_C_Total      PIC 9999.99 value 0.
-       01  Out-Store2_M_Total      PIC 9999.99 value 0.
-       01  Out-Store2_S_Total      PIC 9999.99 value 0.
-       01  Out-Store2_A_Total      PIC 9999.99 value 0.
-       01  Out-Store2_C_Total      PIC 9999.99 value 0.
-       01  Out-Store3_M_Total      PIC 9999.99 value 0.
-       01  Out-Store3_S_Total      PIC 9999.99 value 0.
-       01  Out-Store3_A_Total      PIC 9999.99 value 0.
-       01  Out-Store3_C_Total      PIC 9999.99 value 0.
+      * Every record on SalaryExpense.rpt now starts with a one-byte
+      *    record-type code (H/M/D) instead of leaving it to whatever
+      *    program reads the report back to guess header from data by
+      *    line position.
+       01 Salary-Header.
+           03 Salary-Header-Type       PIC X value "H".
+           03 Salary-Header-Text       PIC X(51).
+       01 Salary-MinorHeader.
+           03 Salary-MinorHeader-Type  PIC X value "M".
+           03 Salary-MinorHeader-Text  PIC X(33).
+      * One generic total line, reused for every store/job-code
+      *    combination the totals table holds - new stores no longer
+      *    need a field added here. Widened to match
+      *    WS-JobCode-Total's PIC 9999999V99: a store/job-code total
+      *    is summed from every matching employee's weekly salary and
+      *    the YTD rollup accumulates that across weeks, so a
+      *    4-integer-digit field was silently dropping high-order
+      *    digits well before either total got anywhere near the
+      *    table's own limit.
+       01  Out-JobCode-Total-Rec.
+           03  Out-JobCode-Total-Type  PIC X value "D".
+           03  Out-JobCode-Total       PIC 9999999.99 value 0.
+
+       FD RUNLOGFILE.
+       01 RunLogRec.
+           03  RLog-Date           PIC 9(8).
+           03  FILLER              PIC X(2) VALUE SPACES.
+           03  RLog-Time           PIC 9(8).
+           03  FILLER              PIC X(2) VALUE SPACES.
+           03  FILLER              PIC X(11) VALUE "Input File:".
+           03  RLog-InputFile      PIC X(48).
+           03  FILLER              PIC X(2) VALUE SPACES.
+           03  FILLER              PIC X(12) VALUE "Grand Total:".
+           03  RLog-GrandTotal     PIC Z,ZZZ,ZZ9.99.
+
+       FD RUNSUMMARYFILE.
+       01 RunSummaryRec            PIC X(52).
+
+       FD GLEXTRACTFILE.
+       01 GLExtractRec             PIC X(40).
+
+       FD CORRECTIONFILE.
+       01 CorrectionRec.
+           03  Cor-EmpID           PIC 9(4).
+           03  Cor-Action          PIC X.
+           03  Cor-StoreNumber     PIC 9(4).
+           03  Cor-SalesAmount     PIC 9(8).
+
+       FD COMMISSIONFILE.
+       01 CommissionRec.
+           03  Comm-JobCode        PIC A.
+           03  Comm-Tier           PIC 9(8).
+           03  Comm-Rate           PIC V999.
+
+       FD NOTIFYFILE.
+       01 NotifyRec                PIC X(80).
 
        working-storage section.
        01 ws-pressKeyToEnd     PIC X.
+       01 WS-Infile-Name       PIC X(60) VALUE
+           "DataFiles\Assignment#6_WeeklySalaryDataFile.dat".
+      * Second command-line argument picks what this run does:
+      *    N (default) - the normal weekly batch.
+      *    Y           - the normal weekly batch, plus the console
+      *                  prompt to resolve rejected job codes. An
+      *                  unattended/JCL-driven rerun must be able to
+      *                  finish and drop its RunLog/RunSummary/
+      *                  notification artifacts without an operator
+      *                  at a terminal, so this only runs on request.
+      *    O           - Correction-only: apply CORRECTIONFILE against
+      *                  the indexed weekly file by EmpID and append
+      *                  just the affected employees' lines to
+      *                  OutGift.rpt, instead of reprocessing (and
+      *                  re-truncating/rewriting) the whole week.
+       01 WS-Run-Mode           PIC X VALUE "N".
+           88 INTERACTIVE-CORRECTION-REQUESTED VALUE "Y" "y".
+           88 CORRECTION-ONLY-RUN              VALUE "O" "o".
        01 ws-output-header     PIC X(90).
        01 ws-output-blank      PIC X value SPACE.
        01 ws-record-count      PIC 9(4) value 0.
+       01 ws-InFile-Status     PIC XX value "00".
+       01 ws-Ckpt-Status       PIC XX value "00".
+      * CHECKPOINTFILE only ever holds one record, always at relative
+      *    record 1.
+       01 WS-Ckpt-RelKey       PIC 9(4) value 1.
+       01 ws-Param-Status      PIC XX value "00".
+       01 WS-Gift-Threshold    PIC 9(8) value 100000.
+       01 WS-Checkpoint-EmpID  PIC 9(4) value 0.
+       01 WS-Restart-Flag      PIC X value "N".
+           88 RESTART-RUN      value "Y".
+       01 ws-Total-Salary-Read PIC 9(9)V99 value 0.
+       01 WS-Gift-Count        PIC 9(4) value 0.
+       01 WS-Gift-Sales-Total  PIC 9(9) value 0.
+
+      * Correction/reversal entries loaded from CORRECTIONFILE at
+      *    DATA-PRESET time, applied by EmpID as each gift record is
+      *    written so a single bad entry can be fixed without editing
+      *    or rerunning the whole weekly salary file.
+       01 ws-Correction-Status     PIC XX value "00".
+       01 WS-Correction-EOF-Flag   PIC 9 value 0.
+           88 CORRECTION-EOF           value 1.
+       01 WS-Max-Corrections       PIC 99 value 20.
+       01 WS-Correction-Count      PIC 99 value 0.
+       01 WS-Correction-Table.
+           03 WS-Correction-Entry OCCURS 20 TIMES.
+               05 WS-Cor-EmpID         PIC 9(4) value 0.
+               05 WS-Cor-Action        PIC X value space.
+                   88 COR-VOID             value "V".
+                   88 COR-CORRECTION       value "C".
+               05 WS-Cor-StoreNumber   PIC 9(4) value 0.
+               05 WS-Cor-SalesAmount   PIC 9(8) value 0.
+       01 WS-Correction-Sub        PIC 99 value 0.
+       01 WS-Cor-Find-Sub          PIC 99 value 0.
+      * Drives CORRECTION-ONLY-PARA's own pass over WS-Correction-Table
+      *    - kept separate from WS-Correction-Sub since that subscript
+      *    gets reused (and overwritten) inside FIND-CORRECTION-PARA,
+      *    which CORRECTION-ONLY-WRITE-PARA calls once per entry.
+       01 WS-Cor-Apply-Sub         PIC 99 value 0.
+       01 WS-Cor-Applied-Count     PIC 99 value 0.
+       01 WS-Cor-Skipped-Count     PIC 99 value 0.
+
+      * Commission rate table, loaded from COMMISSIONFILE at
+      *    DATA-PRESET time the same way Assignment07 builds
+      *    timesTable - a flat array here since the rate rows don't
+      *    come in a fixed job-code-by-tier grid.
+       01 ws-Commission-Status     PIC XX value "00".
+       01 WS-Commission-EOF-Flag   PIC 9 value 0.
+           88 COMMISSION-EOF           value 1.
+       01 WS-Max-Commission-Rows   PIC 99 value 20.
+       01 WS-Commission-Count      PIC 99 value 0.
+       01 WS-Commission-Table.
+           03 WS-Commission-Entry OCCURS 20 TIMES.
+               05 WS-Comm-JobCode      PIC A value space.
+               05 WS-Comm-Tier         PIC 9(8) value 0.
+               05 WS-Comm-Rate         PIC V999 value 0.
+       01 WS-Commission-Sub        PIC 99 value 0.
+       01 WS-Comm-Find-Sub         PIC 99 value 0.
+       01 WS-Gift-Bonus            PIC 9(7)V99 value 0.
+       01 WS-Gift-Bonus-Total      PIC 9(9)V99 value 0.
+       01 ws-Notify-Status         PIC XX value "00".
+       01 ws-Ctl-Status        PIC XX value "00".
+       01 ws-Ctl-RecordCount   PIC 9(4) value 0.
+       01 ws-Ctl-TotalSalary   PIC 9(9)V99 value 0.
+       01 ws-Balance-Flag      PIC X value "Y".
+           88 CONTROL-BALANCED        value "Y".
+           88 CONTROL-OUT-OF-BALANCE  value "N".
        01 ws-inSAL             PIC 9999999.99.
        01 ws-outSAL            PIC 9999999.99.
        01  ws-Salary              PIC 9999999V99 value 0.
        01  ws-JobCode             PIC A.
-       01  ws-Store1_M_Total      PIC 9999999V99 value 0.
-       01  ws-Store1_S_Total      PIC 9999999V99 value 0.
-       01  ws-Store1_A_Total      PIC 9999999V99 value 0.
-       01  ws-Store1_C_Total      PIC 9999999V99 value 0.
-       01  ws-Store2_M_Total      PIC 9999999V99 value 0.
-       01  ws-Store2_S_Total      PIC 9999999V99 value 0.
-       01  ws-Store2_A_Total      PIC 9999999V99 value 0.
-       01  ws-Store2_C_Total      PIC 9999999V99 value 0.
-       01  ws-Store3_M_Total      PIC 9999999V99 value 0.
-       01  ws-Store3_S_Total      PIC 9999999V99 value 0.
-       01  ws-Store3_A_Total      PIC 9999999V99 value 0.
-       01  ws-Store3_C_Total      PIC 9999999V99 value 0.
+
+      * Job codes the totals table recognizes, in the order they're
+      *    printed on the report. Add a code here, not a new field.
+       01 WS-JobCode-Names.
+           03 FILLER PIC X VALUE "M".
+           03 FILLER PIC X VALUE "S".
+           03 FILLER PIC X VALUE "A".
+           03 FILLER PIC X VALUE "C".
+       01 WS-JobCode-Name-Tbl REDEFINES WS-JobCode-Names.
+           03 WS-JobCode-Name OCCURS 4 TIMES PIC X.
+
+       01 WS-JobCode-Labels.
+           03 FILLER PIC X(11) VALUE "Management:".
+           03 FILLER PIC X(11) VALUE "Sales     :".
+           03 FILLER PIC X(11) VALUE "Admin     :".
+           03 FILLER PIC X(11) VALUE "Custodial :".
+       01 WS-JobCode-Label-Tbl REDEFINES WS-JobCode-Labels.
+           03 WS-JobCode-Label OCCURS 4 TIMES PIC X(11).
+
+      * Store/job-code totals table. A new store just becomes a new
+      *    row here the first time its In-EmpStoreNumber is seen -
+      *    no new fields, no new IF branches.
+       01 WS-Max-Stores           PIC 99 value 20.
+       01 WS-Store-Count          PIC 99 value 0.
+       01 WS-Store-Totals-Table.
+           03 WS-Store-Entry OCCURS 20 TIMES.
+               05 WS-Store-Number     PIC 9(4) value 0.
+               05 WS-JobCode-Total OCCURS 4 TIMES PIC 9999999V99
+                                                   value 0.
+      * Raw sales dollars by store, alongside the salary totals -
+      *    every employee's In-EmpSalesAmount, not just job code S.
+               05 WS-Store-Sales-Total PIC 9999999V99 value 0.
+       01 WS-Store-Sub            PIC 99 value 0.
+       01 WS-Job-Sub               PIC 9 value 0.
+       01 WS-Find-Sub              PIC 99 value 0.
+       01 WS-Store-Display         PIC Z(3)9.
+       01 WS-Grand-Total           PIC 9999999V99 value 0.
+
+       01 ws-RunLog-Status         PIC XX value "00".
+       01 WS-Run-Date              PIC 9(8) value 0.
+       01 WS-Run-Time              PIC 9(8) value 0.
+       01 WS-Reject-Count          PIC 9(4) value 0.
+       01 ws-RunSummary-Status     PIC XX value "00".
+
+      * Rejected records kept in memory so CORRECTION-MODE-PARA can
+      *    re-prompt the operator for a good job code and merge the
+      *    record into the totals table, instead of having to edit
+      *    the weekly file and rerun the whole batch.
+       01 WS-Max-Rejects          PIC 99 value 20.
+       01 WS-Reject-Table.
+           03 WS-Reject-Entry OCCURS 20 TIMES.
+               05 WS-Rej-EmpID        PIC 9(4) value 0.
+               05 WS-Rej-StoreNumber  PIC 9(4) value 0.
+               05 WS-Rej-Salary       PIC 9999999V99 value 0.
+               05 WS-Rej-JobCode      PIC A value space.
+       01 WS-Reject-Sub           PIC 99 value 0.
+       01 WS-Correct-JobCode      PIC A value space.
+
+       01 ws-GLExtract-Status      PIC XX value "00".
+       01 GL-Store-Edit            PIC 9(4).
+       01 GL-Job-Edit              PIC X.
+       01 GL-Amount-Edit           PIC 9(7).99.
+
+       01 ws-YTD-Status            PIC XX value "00".
+       01 WS-Max-YTD-Stores        PIC 99 value 20.
+       01 WS-YTD-Store-Count       PIC 99 value 0.
+       01 WS-YTD-Store-Totals-Table.
+           03 WS-YTD-Store-Entry OCCURS 20 TIMES.
+               05 WS-YTD-Store-Number  PIC 9(4) value 0.
+               05 WS-YTD-JobCode-Total OCCURS 4 TIMES
+                                       PIC 9999999V99 value 0.
+       01 WS-YTD-Store-Sub         PIC 99 value 0.
+       01 WS-YTD-Job-Sub           PIC 9 value 0.
+       01 WS-YTD-Find-Sub          PIC 99 value 0.
+       01 WS-YTD-Grand-Total       PIC 9999999V99 value 0.
+       01 WS-CrossJob-Total        PIC 9999999V99 value 0.
+
+      * Builds a "Last, First" name for the recognition report out of
+      *    the two fixed-width InFile name fields, the same STRING
+      *    pattern Assignment07's testing.cbl uses for its FIELD-2/
+      *    FIELD-3 demo - the overflow case here actually truncates
+      *    and flags the record instead of just being DISPLAYed.
+       01 WS-Name-Ptr              PIC 99 value 1.
+       01 WS-Name-Overflow-Flag    PIC X value "N".
+           88 NAME-TRUNCATED       value "Y".
+
        01 ws-EOF                  PIC 9 value 0.
            88 EOF value 1.
+
+      * Set by PRIME-READ-PARA when a fresh (non-restart) run's very
+      *    first READ actually finds a record - FILE-READ consumes it
+      *    instead of reading again, so the record that decided
+      *    whether OUTGIFT/EXCEPTIONFILE get opened at all is the
+      *    first one processed, not skipped over.
+       01 WS-Record-Primed-Flag   PIC X value "N".
+           88 RECORD-PRIMED           value "Y".
    
 
        procedure division.
        PROG.
-           PERFORM DATA-PRESET.
-           PERFORM INSTRUCT-PARA.
-           PERFORM FILE-DISPLAY UNTIL EOF.
-           PERFORM FILE-WRITE-SALARY.
-           PERFORM END-PARA.
+           PERFORM INFILE-PARAM-PARA.
+           IF CORRECTION-ONLY-RUN
+               PERFORM CORRECTION-ONLY-PARA
+           ELSE
+               PERFORM DATA-PRESET
+               PERFORM INSTRUCT-PARA
+               PERFORM FILE-DISPLAY UNTIL EOF
+               PERFORM CHECKPOINT-RESET-PARA
+               IF WS-Reject-Count > 0
+                   IF INTERACTIVE-CORRECTION-REQUESTED
+                       PERFORM CORRECTION-MODE-PARA
+                   ELSE
+                       DISPLAY " "
+                       DISPLAY WS-Reject-Count, " record(s) were "-
+                               "rejected this run - rerun with a "-
+                               "second command-line argument of Y "-
+                               "to resolve them interactively."
+                   END-IF
+               END-IF
+               IF ws-record-count = 0
+                   CONTINUE
+               ELSE
+                   PERFORM CONTROL-TOTALS-PARA
+                   IF CONTROL-BALANCED
+                       PERFORM FILE-WRITE-SALARY
+                   ELSE
+                       DISPLAY " "
+                       DISPLAY "*** CONTROL TOTALS DO NOT BALANCE ***"
+                       DISPLAY "SalaryExpense.rpt WILL NOT BE PRODUCED."
+                       DISPLAY "Check the weekly file against the "-
+                               "control record before rerunning."
+                   END-IF
+               END-IF
+               PERFORM END-PARA
+           END-IF.
              
        DATA-PRESET.
-           OPEN INPUT INFILE.
-           OPEN OUTPUT OUTGIFT.
-           
-           MOVE "Employee recognition for the week ending: 2023-10-23"
-           TO Gift-Header
-           WRITE Gift-Header.
-
-           MOVE "----------------------------------------------------"
-           TO Gift-Header
-           WRITE Gift-Header AFTER ADVANCING 2.
-
-           MOVE "Last Name     First Name    Store #                 "
-           TO Gift-Header
-           WRITE Gift-Header AFTER ADVANCING 1.
-
-           MOVE "----------------------------------------------------"
-           TO Gift-Header
-           WRITE Gift-Header AFTER ADVANCING 1.
-      *     CLOSE OUTGIFT.
+           PERFORM THRESHOLD-PRESET-PARA
+           PERFORM CORRECTION-LOAD-PARA
+           PERFORM COMMISSION-LOAD-PARA
+           PERFORM YTD-LOAD-PARA
+           PERFORM RESTART-CHECK-PARA
+           PERFORM CHECKPOINT-OPEN-PARA
+           PERFORM RUNLOG-OPEN-PARA
+           OPEN INPUT INFILE
+
+      * A weekly file that won't even open (missing, bad path, index
+      *    corruption) gets treated the same as an empty one - nothing
+      *    to process, none of the three reports get produced.
+           IF ws-InFile-Status NOT = "00"
+               DISPLAY " "
+               DISPLAY "*** COULD NOT OPEN WEEKLY SALARY FILE, STATUS: ",
+                       ws-InFile-Status, " ***"
+               DISPLAY "OutGift.rpt, ExceptionReport.rpt, and "-
+                       "SalaryExpense.rpt WILL NOT BE PRODUCED."
+               SET EOF TO TRUE
+               SET ws-EOF TO 1
+           ELSE
+               IF RESTART-RUN
+      * A checkpoint only ever exists once at least one record from
+      *    an earlier attempt has already been counted, so OUTGIFT/
+      *    EXCEPTIONFILE always have something worth appending to.
+                   MOVE WS-Checkpoint-EmpID TO In-EmpID
+                   START INFILE KEY IS GREATER THAN In-EmpID
+                       INVALID KEY
+                           SET EOF TO TRUE
+                           SET ws-EOF TO 1
+                   END-START
+                   OPEN EXTEND OUTGIFT
+                   OPEN EXTEND EXCEPTIONFILE
+                   DISPLAY " "
+                   DISPLAY "RESUMING AFTER EMPLOYEE ID: ",
+                       WS-Checkpoint-EmpID
+               ELSE
+      * A fresh run doesn't know yet whether the weekly file has any
+      *    detail records at all, so the very first READ happens
+      *    before OUTGIFT/EXCEPTIONFILE are opened or headered - an
+      *    empty weekly file then produces none of the three reports,
+      *    not just SalaryExpense.rpt.
+                   PERFORM PRIME-READ-PARA
+                   IF ws-EOF = 1
+                       DISPLAY " "
+                       DISPLAY "*** NO RECORDS PROCESSED THIS WEEK ***"
+                       DISPLAY "OutGift.rpt, ExceptionReport.rpt, and "-
+                               "SalaryExpense.rpt WILL NOT BE PRODUCED."
+                   ELSE
+                     OPEN OUTPUT OUTGIFT
+                     OPEN OUTPUT EXCEPTIONFILE
+
+                     MOVE "Rejected job-code records for the week "-
+                          "ending: 2023-10-23" TO Exception-Header
+                     WRITE Exception-Header
+                     MOVE "EmpID  Code   Reason" TO Exception-Header
+                     WRITE Exception-Header AFTER ADVANCING 1
+
+                     MOVE "Employee recognition for the week ending: "-
+                          "2023-10-23" TO Gift-Header
+                     WRITE Gift-Header
+
+                     MOVE "------------------------------------------"-
+                          "--------" TO Gift-Header
+                     WRITE Gift-Header AFTER ADVANCING 2
+
+                     MOVE "T  Employee Name                Store #"
+                     TO Gift-Header
+                     WRITE Gift-Header AFTER ADVANCING 1
+
+                     MOVE "------------------------------------------"-
+                          "--------" TO Gift-Header
+                     WRITE Gift-Header AFTER ADVANCING 1
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Does the very first READ of a fresh run so DATA-PRESET can
+      *    tell, before opening OUTGIFT/EXCEPTIONFILE, whether the
+      *    weekly file actually has any detail records.
+       PRIME-READ-PARA.
+           READ INFILE
+               AT END
+                   SET EOF TO TRUE
+                   SET ws-EOF TO 1
+               NOT AT END
+                   SET RECORD-PRIMED TO TRUE
+           END-READ
+           IF ws-InFile-Status NOT = "00" AND
+                   ws-InFile-Status NOT = "10"
+               DISPLAY " "
+               DISPLAY "*** ERROR READING WEEKLY SALARY FILE, STATUS: ",
+                       ws-InFile-Status, " ***"
+               SET EOF TO TRUE
+               SET ws-EOF TO 1
+           END-IF.
+
+      * Lets a command-line argument override which weekly file gets
+      *    read, instead of it always being the compiled-in default -
+      *    keeps the default when no argument was given.
+       INFILE-PARAM-PARA.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-Infile-Name FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-Run-Mode FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "N" TO WS-Run-Mode
+           END-ACCEPT.
+
+      * Opens RunLog.dat for append - EXTEND if it already exists,
+      *    falling back to OUTPUT the first time it doesn't, same as
+      *    every other append-across-runs file this program keeps.
+       RUNLOG-OPEN-PARA.
+           OPEN EXTEND RUNLOGFILE
+           IF ws-RunLog-Status NOT = "00"
+               OPEN OUTPUT RUNLOGFILE
+           END-IF.
+
+      * Reads the sales-recognition threshold from its control file.
+      *    Keeps the compiled-in default of $100,000 if no control
+      *    file has been set up.
+       THRESHOLD-PRESET-PARA.
+           OPEN INPUT PARAMFILE
+           IF ws-Param-Status = "00"
+               READ PARAMFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE Param-GiftThreshold TO WS-Gift-Threshold
+               END-READ
+               CLOSE PARAMFILE
+           END-IF.
+
+      * Loads any pending void/correction records for this week's
+      *    run. The control file is optional - no file, no corrections,
+      *    same "keep the default" fallback the other control files
+      *    use.
+       CORRECTION-LOAD-PARA.
+           OPEN INPUT CORRECTIONFILE
+           IF ws-Correction-Status = "00"
+               PERFORM CORRECTION-READ-PARA UNTIL CORRECTION-EOF
+               CLOSE CORRECTIONFILE
+           END-IF.
+
+       CORRECTION-READ-PARA.
+           READ CORRECTIONFILE
+               AT END
+                   SET CORRECTION-EOF TO TRUE
+               NOT AT END
+                   IF WS-Correction-Count < WS-Max-Corrections
+                       ADD 1 TO WS-Correction-Count
+                       MOVE Cor-EmpID TO
+                           WS-Cor-EmpID(WS-Correction-Count)
+                       MOVE Cor-Action TO
+                           WS-Cor-Action(WS-Correction-Count)
+                       MOVE Cor-StoreNumber TO
+                           WS-Cor-StoreNumber(WS-Correction-Count)
+                       MOVE Cor-SalesAmount TO
+                           WS-Cor-SalesAmount(WS-Correction-Count)
+                   END-IF
+           END-READ.
+
+      * Loads the commission-rate table. Optional - no file, no
+      *    rows, and FIND-COMMISSION-PARA just never matches, same
+      *    fallback the other optional control files use.
+       COMMISSION-LOAD-PARA.
+           OPEN INPUT COMMISSIONFILE
+           IF ws-Commission-Status = "00"
+               PERFORM COMMISSION-READ-PARA UNTIL COMMISSION-EOF
+               CLOSE COMMISSIONFILE
+           END-IF.
+
+       COMMISSION-READ-PARA.
+           READ COMMISSIONFILE
+               AT END
+                   SET COMMISSION-EOF TO TRUE
+               NOT AT END
+                   IF WS-Commission-Count < WS-Max-Commission-Rows
+                       ADD 1 TO WS-Commission-Count
+                       MOVE Comm-JobCode TO
+                           WS-Comm-JobCode(WS-Commission-Count)
+                       MOVE Comm-Tier TO
+                           WS-Comm-Tier(WS-Commission-Count)
+                       MOVE Comm-Rate TO
+                           WS-Comm-Rate(WS-Commission-Count)
+                   END-IF
+           END-READ.
+
+      * Loads the running year-to-date totals so this week's figures
+      *    get added onto history instead of starting back at zero.
+       YTD-LOAD-PARA.
+           OPEN INPUT YTDFILE
+           IF ws-YTD-Status = "00"
+               READ YTDFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE YTD-StoreCount TO WS-YTD-Store-Count
+                       MOVE YTD-Table-Data TO
+                           WS-YTD-Store-Totals-Table
+               END-READ
+               CLOSE YTDFILE
+           END-IF.
+
+      * Adds this week's store/job-code totals into the year-to-date
+      *    table (adding a new YTD row the first time a store shows
+      *    up) and rewrites the master file.
+       YTD-MERGE-PARA.
+           PERFORM VARYING WS-Store-Sub FROM 1 BY 1
+                   UNTIL WS-Store-Sub > WS-Store-Count
+
+               MOVE 0 TO WS-YTD-Store-Sub
+               PERFORM VARYING WS-YTD-Find-Sub FROM 1 BY 1
+                       UNTIL WS-YTD-Find-Sub > WS-YTD-Store-Count
+                   IF WS-YTD-Store-Number(WS-YTD-Find-Sub) =
+                       WS-Store-Number(WS-Store-Sub)
+                       MOVE WS-YTD-Find-Sub TO WS-YTD-Store-Sub
+                   END-IF
+               END-PERFORM
+
+               IF WS-YTD-Store-Sub = 0
+                   IF WS-YTD-Store-Count < WS-Max-YTD-Stores
+                       ADD 1 TO WS-YTD-Store-Count
+                       MOVE WS-YTD-Store-Count TO WS-YTD-Store-Sub
+                       MOVE WS-Store-Number(WS-Store-Sub) TO
+                           WS-YTD-Store-Number(WS-YTD-Store-Sub)
+                   END-IF
+               END-IF
+
+               IF WS-YTD-Store-Sub NOT = 0
+                   PERFORM VARYING WS-Job-Sub FROM 1 BY 1 UNTIL
+                           WS-Job-Sub > 4
+                       ADD WS-JobCode-Total(WS-Store-Sub, WS-Job-Sub)
+                           TO WS-YTD-JobCode-Total(WS-YTD-Store-Sub,
+                                                    WS-Job-Sub)
+                           ROUNDED
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+
+           MOVE WS-YTD-Store-Count TO YTD-StoreCount
+           MOVE WS-YTD-Store-Totals-Table TO YTD-Table-Data
+           OPEN OUTPUT YTDFILE
+           WRITE YTDRec
+           CLOSE YTDFILE.
+
+      * Looks for a checkpoint left behind by a prior abended run and,
+      *    if one is found, restores the counts/totals it held so the
+      *    rerun picks up where it left off instead of starting over.
+       RESTART-CHECK-PARA.
+           MOVE 1 TO WS-Ckpt-RelKey
+           OPEN INPUT CHECKPOINTFILE
+           IF ws-Ckpt-Status = "00"
+               READ CHECKPOINTFILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF Ckpt-EmpID > 0
+                           MOVE Ckpt-EmpID TO WS-Checkpoint-EmpID
+                           MOVE Ckpt-RecordCount TO ws-record-count
+                           MOVE Ckpt-TotalSalary TO
+                               ws-Total-Salary-Read
+                           MOVE Ckpt-StoreCount TO WS-Store-Count
+                           MOVE Ckpt-GiftCount TO WS-Gift-Count
+                           MOVE Ckpt-GiftSales TO WS-Gift-Sales-Total
+                           MOVE Ckpt-RejectCount TO WS-Reject-Count
+                           MOVE Ckpt-GiftBonusTotal TO
+                               WS-Gift-Bonus-Total
+                           MOVE Ckpt-Table-Data TO
+                               WS-Store-Totals-Table
+                           MOVE Ckpt-Reject-Data TO
+                               WS-Reject-Table
+                           SET RESTART-RUN TO TRUE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINTFILE
+           END-IF.
+
+      * Opens CHECKPOINTFILE once for the whole run, in place of the
+      *    open/write/close every CHECKPOINT-SAVE-PARA call used to do
+      *    per input record. A checkpoint record always exists at
+      *    relative record 1 by the time this returns, so every save
+      *    for the rest of the run is a plain REWRITE by key.
+       CHECKPOINT-OPEN-PARA.
+           MOVE 1 TO WS-Ckpt-RelKey
+           OPEN I-O CHECKPOINTFILE
+           IF ws-Ckpt-Status NOT = "00"
+               OPEN OUTPUT CHECKPOINTFILE
+               MOVE 0 TO Ckpt-EmpID
+               MOVE 0 TO Ckpt-RecordCount
+               MOVE 0 TO Ckpt-TotalSalary
+               MOVE 0 TO Ckpt-StoreCount
+               MOVE 0 TO Ckpt-GiftCount
+               MOVE 0 TO Ckpt-GiftSales
+               MOVE 0 TO Ckpt-RejectCount
+               MOVE 0 TO Ckpt-GiftBonusTotal
+               MOVE SPACES TO Ckpt-Table-Data
+               MOVE SPACES TO Ckpt-Reject-Data
+               WRITE CheckpointRec
+               CLOSE CHECKPOINTFILE
+               MOVE 1 TO WS-Ckpt-RelKey
+               OPEN I-O CHECKPOINTFILE
+           END-IF.
+
+      * Saves the In-EmpID just finished plus the running counts and
+      *    totals, overwriting the prior checkpoint record.
+       CHECKPOINT-SAVE-PARA.
+           MOVE In-EmpID TO Ckpt-EmpID
+           MOVE ws-record-count TO Ckpt-RecordCount
+           MOVE ws-Total-Salary-Read TO Ckpt-TotalSalary
+           MOVE WS-Store-Count TO Ckpt-StoreCount
+           MOVE WS-Gift-Count TO Ckpt-GiftCount
+           MOVE WS-Gift-Sales-Total TO Ckpt-GiftSales
+           MOVE WS-Reject-Count TO Ckpt-RejectCount
+           MOVE WS-Gift-Bonus-Total TO Ckpt-GiftBonusTotal
+           MOVE WS-Store-Totals-Table TO Ckpt-Table-Data
+           MOVE WS-Reject-Table TO Ckpt-Reject-Data
+           MOVE 1 TO WS-Ckpt-RelKey
+           REWRITE CheckpointRec.
+
+      * Clears the checkpoint once the whole weekly file has been
+      *    read, so next week's run starts clean instead of thinking
+      *    it needs to resume.
+       CHECKPOINT-RESET-PARA.
+           MOVE 0 TO Ckpt-EmpID
+           MOVE 0 TO Ckpt-RecordCount
+           MOVE 0 TO Ckpt-TotalSalary
+           MOVE 0 TO Ckpt-StoreCount
+           MOVE 0 TO Ckpt-GiftCount
+           MOVE 0 TO Ckpt-GiftSales
+           MOVE 0 TO Ckpt-RejectCount
+           MOVE 0 TO Ckpt-GiftBonusTotal
+           MOVE SPACES TO Ckpt-Table-Data
+           MOVE SPACES TO Ckpt-Reject-Data
+           MOVE 1 TO WS-Ckpt-RelKey
+           REWRITE CheckpointRec
+           CLOSE CHECKPOINTFILE.
 
        INSTRUCT-PARA.
            display " "
@@ -164,23 +900,42 @@
       * While we are here, we also do the Gift Output, since the 
       *    data is already being accessed. 
        FILE-READ.
-           READ INFILE
-               AT END
-                   SET EOF to true
+      * The first call after a fresh run's priming read just consumes
+      *    the record PRIME-READ-PARA already fetched, instead of
+      *    reading past it.
+           IF RECORD-PRIMED
+               MOVE "N" TO WS-Record-Primed-Flag
+           ELSE
+               READ INFILE
+                   AT END
+                       SET EOF to true
+                       SET ws-EOF TO 1
+               END-READ
+               IF ws-InFile-Status NOT = "00" AND
+                       ws-InFile-Status NOT = "10"
+                   DISPLAY " "
+                   DISPLAY "*** ERROR READING WEEKLY SALARY FILE, "-
+                           "STATUS: ", ws-InFile-Status, " ***"
+                   SET EOF TO TRUE
                    SET ws-EOF TO 1
-           END-READ
+               END-IF
+           END-IF
+
 
-      
            IF ws-EOF = 0
-      * Display Record as per Excercise 1     
+      * Display Record as per Excercise 1
                display InRec
+               ADD 1 TO ws-record-count
+               ADD In-EmpWeeklySalary TO ws-Total-Salary-Read
+                   ROUNDED
            END-IF
 
       
 
       * Begin Gift Output, as per Excercise 3
-           IF In-EmpJobCode = "S" AND In-EmpSalesAmount >= 100000
-               Perform FILE-WRITE-GIFT        
+           IF In-EmpJobCode = "S" AND
+               In-EmpSalesAmount >= WS-Gift-Threshold
+               Perform FILE-WRITE-GIFT
            END-IF
       
       * The program doesn't like adding Ins to Outs, so...
@@ -191,180 +946,538 @@
       
       *    Begin Excercise 4.
            PERFORM TOTAL-SALARY.
+
+           IF ws-EOF = 0
+               PERFORM CHECKPOINT-SAVE-PARA
+           END-IF.
         
 
       * Excercise 2
        FILE-WRITE-GIFT.
-           MOVE In-EmpLastName TO Out-EmpLastName
-           MOVE In-EmpFirstName TO Out-EmpFirstName
+           PERFORM FORMAT-NAME-PARA
+           PERFORM FIND-CORRECTION-PARA
            MOVE In-EmpStoreNumber TO Out-EmpStoreNumber
-           WRITE OutGiftRec AFTER ADVANCING 1.               
+           SET GIFT-REGULAR TO TRUE
+
+           IF WS-Cor-Find-Sub NOT = 0
+               IF COR-VOID(WS-Cor-Find-Sub)
+                   SET GIFT-VOIDED TO TRUE
+               ELSE
+                   IF COR-CORRECTION(WS-Cor-Find-Sub)
+                       SET GIFT-CORRECTED TO TRUE
+                       MOVE WS-Cor-StoreNumber(WS-Cor-Find-Sub) TO
+                           Out-EmpStoreNumber
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE 0 TO WS-Gift-Bonus
+           IF NOT GIFT-VOIDED
+               PERFORM FIND-COMMISSION-PARA
+               IF WS-Comm-Find-Sub NOT = 0
+                   COMPUTE WS-Gift-Bonus ROUNDED =
+                       In-EmpSalesAmount *
+                       WS-Comm-Rate(WS-Comm-Find-Sub)
+               END-IF
+           END-IF
+           MOVE WS-Gift-Bonus TO Out-Gift-Bonus
+
+           WRITE OutGiftRec AFTER ADVANCING 1
+
+           IF NOT GIFT-VOIDED
+               ADD 1 TO WS-Gift-Count
+               IF GIFT-CORRECTED
+                   ADD WS-Cor-SalesAmount(WS-Cor-Find-Sub) TO
+                       WS-Gift-Sales-Total
+               ELSE
+                   ADD In-EmpSalesAmount TO WS-Gift-Sales-Total
+               END-IF
+               ADD WS-Gift-Bonus TO WS-Gift-Bonus-Total
+           END-IF.
+
+      * Looks up a pending void/correction record for the employee
+      *    currently being written, by EmpID. WS-Cor-Find-Sub is 0
+      *    when there's no outstanding correction for this employee.
+       FIND-CORRECTION-PARA.
+           MOVE 0 TO WS-Cor-Find-Sub
+           PERFORM VARYING WS-Correction-Sub FROM 1 BY 1
+                   UNTIL WS-Correction-Sub > WS-Correction-Count
+               IF WS-Cor-EmpID(WS-Correction-Sub) = In-EmpID
+                   MOVE WS-Correction-Sub TO WS-Cor-Find-Sub
+               END-IF
+           END-PERFORM.
+
+      * Looks up the best-qualifying commission tier for the employee's
+      *    job code in the table COMMISSION-LOAD-PARA built at startup -
+      *    the highest tier at or below In-EmpSalesAmount wins, the same
+      *    way a tiered commission schedule is read on paper. Leaves
+      *    WS-Comm-Find-Sub at 0 when the job code isn't in the table or
+      *    no tier is met, so no bonus is paid.
+       FIND-COMMISSION-PARA.
+           MOVE 0 TO WS-Comm-Find-Sub
+           PERFORM VARYING WS-Commission-Sub FROM 1 BY 1
+                   UNTIL WS-Commission-Sub > WS-Commission-Count
+               IF WS-Comm-JobCode(WS-Commission-Sub) = In-EmpJobCode
+                   AND WS-Comm-Tier(WS-Commission-Sub) <=
+                       In-EmpSalesAmount
+                   IF WS-Comm-Find-Sub = 0
+                       OR WS-Comm-Tier(WS-Commission-Sub) >
+                          WS-Comm-Tier(WS-Comm-Find-Sub)
+                       MOVE WS-Commission-Sub TO WS-Comm-Find-Sub
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      * Builds Out-EmpName as "Last, First" instead of printing the
+      *    last/first fields side by side as two raw columns. If the
+      *    combined name is too long for Out-EmpName, the STRING still
+      *    fills in as much as fits - this just makes sure that gets
+      *    flagged on the console instead of going out silently
+      *    truncated with nobody the wiser.
+       FORMAT-NAME-PARA.
+           MOVE SPACES TO Out-EmpName
+           MOVE "N" TO WS-Name-Overflow-Flag
+           MOVE 1 TO WS-Name-Ptr
+           STRING In-EmpLastName DELIMITED BY SPACE
+               ", " DELIMITED BY SIZE
+               In-EmpFirstName DELIMITED BY SPACE
+               INTO Out-EmpName
+               WITH POINTER WS-Name-Ptr
+               ON OVERFLOW
+                   MOVE "Y" TO WS-Name-Overflow-Flag
+           END-STRING
+
+           IF NAME-TRUNCATED
+               DISPLAY "NAME TOO LONG FOR REPORT, TRUNCATED - EMPID: ",
+                       In-EmpID
+           END-IF.
+
+      * Correction-only run: apply CORRECTIONFILE against the weekly
+      *    file by EmpID and append just the affected employees' lines
+      *    to OutGift.rpt, instead of the full DATA-PRESET/FILE-DISPLAY
+      *    batch flow re-reading (and PROG's normal-mode OPEN OUTPUT
+      *    re-truncating) the whole week just to re-post one or two
+      *    corrected/voided entries.
+       CORRECTION-ONLY-PARA.
+           PERFORM CORRECTION-LOAD-PARA
+           PERFORM COMMISSION-LOAD-PARA
+           OPEN INPUT INFILE
+           IF ws-InFile-Status NOT = "00"
+               DISPLAY " "
+               DISPLAY "*** COULD NOT OPEN WEEKLY SALARY FILE, "-
+                       "STATUS: ", ws-InFile-Status, " ***"
+               DISPLAY "Correction-only run cannot continue."
+           ELSE
+               IF WS-Correction-Count = 0
+                   DISPLAY " "
+                   DISPLAY "*** NO CORRECTIONFILE ENTRIES TO APPLY ***"
+               ELSE
+      * OutGift.rpt already exists with its header and trailer line
+      *    from the week's normal-mode run - OPEN EXTEND appends these
+      *    corrected lines after that trailer instead of truncating
+      *    and rebuilding the whole report, the same assumption the
+      *    restart path in DATA-PRESET already makes about OUTGIFT.
+                   OPEN EXTEND OUTGIFT
+                   MOVE 0 TO WS-Cor-Applied-Count
+                   MOVE 0 TO WS-Cor-Skipped-Count
+                   PERFORM VARYING WS-Cor-Apply-Sub FROM 1 BY 1
+                           UNTIL WS-Cor-Apply-Sub > WS-Correction-Count
+                       MOVE WS-Cor-EmpID(WS-Cor-Apply-Sub) TO In-EmpID
+                       READ INFILE KEY IS In-EmpID
+                           INVALID KEY
+                               ADD 1 TO WS-Cor-Skipped-Count
+                               DISPLAY "EMPID ", In-EmpID,
+                                   " NOT FOUND ON WEEKLY FILE - "-
+                                   "SKIPPED."
+                           NOT INVALID KEY
+                               ADD 1 TO WS-Cor-Applied-Count
+                               PERFORM CORRECTION-ONLY-WRITE-PARA
+                       END-READ
+                   END-PERFORM
+                   CLOSE OUTGIFT
+                   DISPLAY " "
+                   DISPLAY "Correction-only run complete - ",
+                       WS-Cor-Applied-Count, " line(s) appended to "-
+                       "OutGift.rpt, ", WS-Cor-Skipped-Count,
+                       " skipped for no matching weekly record."
+               END-IF
+               CLOSE INFILE
+           END-IF.
+
+      * Same per-employee formatting/tagging/bonus logic FILE-WRITE-GIFT
+      *    uses for the normal weekly pass, minus the running totals
+      *    (WS-Gift-Count/WS-Gift-Sales-Total/WS-Gift-Bonus-Total) -
+      *    those already reflect the week's original normal-mode run
+      *    and GIFT-TRAILER-PARA has already printed them, so a
+      *    correction-only line must not be counted into them again.
+       CORRECTION-ONLY-WRITE-PARA.
+           PERFORM FORMAT-NAME-PARA
+           PERFORM FIND-CORRECTION-PARA
+           MOVE In-EmpStoreNumber TO Out-EmpStoreNumber
+           SET GIFT-REGULAR TO TRUE
+
+           IF WS-Cor-Find-Sub NOT = 0
+               IF COR-VOID(WS-Cor-Find-Sub)
+                   SET GIFT-VOIDED TO TRUE
+               ELSE
+                   IF COR-CORRECTION(WS-Cor-Find-Sub)
+                       SET GIFT-CORRECTED TO TRUE
+                       MOVE WS-Cor-StoreNumber(WS-Cor-Find-Sub) TO
+                           Out-EmpStoreNumber
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE 0 TO WS-Gift-Bonus
+           IF NOT GIFT-VOIDED
+               PERFORM FIND-COMMISSION-PARA
+               IF WS-Comm-Find-Sub NOT = 0
+                   COMPUTE WS-Gift-Bonus ROUNDED =
+                       In-EmpSalesAmount *
+                       WS-Comm-Rate(WS-Comm-Find-Sub)
+               END-IF
+           END-IF
+           MOVE WS-Gift-Bonus TO Out-Gift-Bonus
+
+           WRITE OutGiftRec AFTER ADVANCING 1.
+
+      * Writes the qualifying-count/total-sales trailer line once the
+      *    whole weekly file has been read, so the report is a
+      *    complete document instead of a bare stream of rows.
+       GIFT-TRAILER-PARA.
+           MOVE WS-Gift-Count TO Trl-GiftCount
+           MOVE WS-Gift-Sales-Total TO Trl-GiftSales
+           MOVE WS-Gift-Bonus-Total TO Trl-GiftBonus
+           WRITE Gift-TrailerRec AFTER ADVANCING 2.
 
       * Adds up the values as they come in.
-      * Broken down by Emp Store, and then Emp Job Code.
+      * Broken down by Emp Store, and then Emp Job Code, via the
+      *    totals table - a new store or job code is just a new row,
+      *    not a new field or a new IF branch.
        TOTAL-SALARY.
-           IF In-EmpStoreNumber = 1
-               IF ws-JobCode = "A"
-                  ADD ws-Salary, ws-Store1_A_Total
-                  GIVING ws-Store1_A_Total
-               ELSE IF ws-JobCode = "C"
-                  ADD ws-Salary, ws-Store1_C_Total
-                  GIVING ws-Store1_C_Total
-               ELSE IF ws-JobCode = "M"
-                  ADD ws-Salary, ws-Store1_M_Total
-                  GIVING ws-Store1_M_Total  
-               ELSE IF ws-JobCode = "S"
-                  ADD ws-Salary, ws-Store1_S_Total
-                  GIVING ws-Store1_S_Total  
+           PERFORM FIND-STORE-PARA
+           IF WS-Store-Sub = 0
+               PERFORM WRITE-EXCEPTION-PARA
+           ELSE
+               ADD In-EmpSalesAmount TO
+                   WS-Store-Sales-Total(WS-Store-Sub)
+                   ROUNDED
+               PERFORM FIND-JOBCODE-PARA
+               IF WS-Job-Sub = 0
+                   PERFORM WRITE-EXCEPTION-PARA
+               ELSE
+                   ADD ws-Salary TO
+                       WS-JobCode-Total(WS-Store-Sub, WS-Job-Sub)
+                       ROUNDED
                END-IF
-           
-           ELSE IF In-EmpStoreNumber = 2
-               IF ws-JobCode = "A"
-                  ADD ws-Salary, ws-Store2_A_Total
-                  GIVING ws-Store2_A_Total
-               ELSE IF ws-JobCode = "C"
-                  ADD ws-Salary, ws-Store2_C_Total
-                  GIVING ws-Store2_C_Total
-               ELSE IF ws-JobCode = "M"
-                  ADD ws-Salary, ws-Store2_M_Total
-                  GIVING ws-Store2_M_Total  
-               ELSE IF ws-JobCode = "S"
-                  ADD ws-Salary, ws-Store2_S_Total
-                  GIVING ws-Store2_S_Total  
+           END-IF.
+
+      * Finds the table row for In-EmpStoreNumber, adding a new row
+      *    the first time a store number shows up. Leaves WS-Store-Sub
+      *    at zero when WS-Max-Stores distinct stores are already on
+      *    file, the same overflow signal FIND-JOBCODE-PARA gives for
+      *    an unrecognized job code.
+       FIND-STORE-PARA.
+           MOVE 0 TO WS-Store-Sub
+           PERFORM VARYING WS-Find-Sub FROM 1 BY 1
+                   UNTIL WS-Find-Sub > WS-Store-Count
+               IF WS-Store-Number(WS-Find-Sub) = In-EmpStoreNumber
+                   MOVE WS-Find-Sub TO WS-Store-Sub
                END-IF
+           END-PERFORM
 
-           ELSE IF In-EmpStoreNumber = 3
-               IF ws-JobCode = "A"
-                  ADD ws-Salary, ws-Store3_A_Total
-                  GIVING ws-Store3_A_Total
-               ELSE IF ws-JobCode = "C"
-                  ADD ws-Salary, ws-Store3_C_Total
-                  GIVING ws-Store3_C_Total
-               ELSE IF ws-JobCode = "M"
-                  ADD ws-Salary, ws-Store3_M_Total
-                  GIVING ws-Store3_M_Total  
-               ELSE IF ws-JobCode = "S"
-                  ADD ws-Salary, ws-Store3_S_Total
-                  GIVING ws-Store3_S_Total   
+           IF WS-Store-Sub = 0
+               IF WS-Store-Count < WS-Max-Stores
+                   ADD 1 TO WS-Store-Count
+                   MOVE WS-Store-Count TO WS-Store-Sub
+                   MOVE In-EmpStoreNumber TO
+                       WS-Store-Number(WS-Store-Sub)
                END-IF
            END-IF.
 
-       
-       DEBUG-OUTPUT.
-      * Things weren't being added properly. 
-      *    I included this to help myself figure out what was
-      *    happening.
-           
-               display "Begin Output Test - OUT"
-               display Out-Store1_M_Total
-               display Out-Store1_S_Total
-               display Out-Store1_A_Total
-               display Out-Store1_C_Total
-           
-               display Out-Store2_M_Total
-               display Out-Store2_S_Total
-               display Out-Store2_A_Total
-               display Out-Store2_C_Total
-           
-               display Out-Store3_M_Total
-               display Out-Store3_S_Total
-               display Out-Store3_A_Total
-               display Out-Store3_C_Total
-
-               display "Begin Output Test - WS"
-               display ws-Store1_M_Total
-               display ws-Store1_S_Total
-               display ws-Store1_A_Total
-               display ws-Store1_C_Total
-           
-               display ws-Store2_M_Total
-               display ws-Store2_S_Total
-               display ws-Store2_A_Total
-               display ws-Store2_C_Total
-       
-               display ws-Store3_M_Total
-               display ws-Store3_S_Total
-               display ws-Store3_A_Total
-               display ws-Store3_C_Total.
+      * Finds the job-code column for ws-JobCode. Leaves WS-Job-Sub
+      *    at zero when the code isn't one we recognize.
+       FIND-JOBCODE-PARA.
+           MOVE 0 TO WS-Job-Sub
+           PERFORM VARYING WS-Find-Sub FROM 1 BY 1 UNTIL WS-Find-Sub > 4
+               IF WS-JobCode-Name(WS-Find-Sub) = ws-JobCode
+                   MOVE WS-Find-Sub TO WS-Job-Sub
+               END-IF
+           END-PERFORM.
+
+      * Logs a record with a job code that isn't A/C/M/S so it's
+      *    traceable instead of just vanishing from the totals.
+       WRITE-EXCEPTION-PARA.
+           ADD 1 TO WS-Reject-Count
+           MOVE In-EmpID TO Exc-EmpID
+           MOVE ws-JobCode TO Exc-JobCode
+           WRITE ExceptionRec AFTER ADVANCING 1
+
+           IF WS-Reject-Count <= WS-Max-Rejects
+               MOVE In-EmpID TO WS-Rej-EmpID(WS-Reject-Count)
+               MOVE In-EmpStoreNumber TO
+                   WS-Rej-StoreNumber(WS-Reject-Count)
+               MOVE ws-Salary TO WS-Rej-Salary(WS-Reject-Count)
+               MOVE ws-JobCode TO WS-Rej-JobCode(WS-Reject-Count)
+           END-IF.
+
+      * Walks the rejected-record table built by WRITE-EXCEPTION-PARA
+      *    and lets the operator key in a corrected job code for each
+      *    one, modeled on Assignment04's GET-LOOPNUM-PARA re-prompt
+      *    loop, instead of having to edit the weekly file and rerun
+      *    the whole batch.
+       CORRECTION-MODE-PARA.
+           DISPLAY " "
+           DISPLAY "--- REJECTED RECORD CORRECTION ---"
+           DISPLAY WS-Reject-Count, " record(s) were rejected this run."
+           PERFORM CORRECTION-ENTRY-PARA
+               VARYING WS-Reject-Sub FROM 1 BY 1
+               UNTIL WS-Reject-Sub > WS-Reject-Count
+                  OR WS-Reject-Sub > WS-Max-Rejects.
+
+      * Displays one rejected record and asks for its correction.
+       CORRECTION-ENTRY-PARA.
+           DISPLAY " "
+           DISPLAY "EmpID ", WS-Rej-EmpID(WS-Reject-Sub),
+                   "  Bad Job Code [", WS-Rej-JobCode(WS-Reject-Sub),
+                   "]  Store ", WS-Rej-StoreNumber(WS-Reject-Sub),
+                   "  Salary ", WS-Rej-Salary(WS-Reject-Sub)
+           PERFORM GET-CORRECTION-PARA.
+
+      * Re-prompts until a valid job code or X (leave it rejected)
+      *    is entered.
+       GET-CORRECTION-PARA.
+           DISPLAY "Enter a corrected Job Code (A/C/M/S), or X to ",
+                   "leave this record out of the totals: "
+           WITH NO ADVANCING
+           ACCEPT WS-Correct-JobCode
+
+           IF WS-Correct-JobCode = "X" OR WS-Correct-JobCode = "x"
+               DISPLAY "Record left out of the totals."
+           ELSE
+               MOVE WS-Correct-JobCode TO ws-JobCode
+               PERFORM FIND-JOBCODE-PARA
+               IF WS-Job-Sub = 0
+                   DISPLAY "Error with provided job code. ",
+                           "Please try again."
+                   PERFORM GET-CORRECTION-PARA
+               ELSE
+                   PERFORM CORRECTION-MERGE-PARA
+               END-IF
+           END-IF.
+
+      * Adds the rejected record's salary into the totals table under
+      *    the job code the operator just confirmed, the same
+      *    TOTAL-SALARY logic uses for a record read straight off the
+      *    weekly file.
+       CORRECTION-MERGE-PARA.
+           MOVE WS-Rej-StoreNumber(WS-Reject-Sub) TO In-EmpStoreNumber
+           PERFORM FIND-STORE-PARA
+           IF WS-Store-Sub = 0
+               DISPLAY "Store totals table is full - record left "-
+                       "out of the totals."
+           ELSE
+               ADD WS-Rej-Salary(WS-Reject-Sub) TO
+                   WS-JobCode-Total(WS-Store-Sub, WS-Job-Sub) ROUNDED
+               DISPLAY "Record merged into totals under job code ",
+                       WS-Correct-JobCode, "."
+           END-IF.
+
+      * Reads the control record supplied with the weekly file and
+      *    compares it against what we actually read, so a truncated
+      *    or duplicated weekly file is caught before the reports go
+      *    out, instead of the numbers just quietly not reconciling.
+       CONTROL-TOTALS-PARA.
+           OPEN INPUT CTLFILE
+           IF ws-Ctl-Status NOT = "00"
+               SET CONTROL-OUT-OF-BALANCE TO TRUE
+               DISPLAY " "
+               DISPLAY "*** CONTROL FILE NOT FOUND, STATUS: ",
+                       ws-Ctl-Status, " ***"
+               DISPLAY "Cannot verify this week's totals without it."
+           ELSE
+               READ CTLFILE
+                   AT END
+                       MOVE 0 TO Ctl-RecordCount
+                       MOVE 0 TO Ctl-TotalSalary
+               END-READ
+               MOVE Ctl-RecordCount TO ws-Ctl-RecordCount
+               MOVE Ctl-TotalSalary TO ws-Ctl-TotalSalary
+               CLOSE CTLFILE
+
+               IF ws-record-count = ws-Ctl-RecordCount
+                   AND ws-Total-Salary-Read = ws-Ctl-TotalSalary
+                   SET CONTROL-BALANCED TO TRUE
+               ELSE
+                   SET CONTROL-OUT-OF-BALANCE TO TRUE
+                   DISPLAY " "
+                   DISPLAY "Records Read : ", ws-record-count,
+                           "   Control Count: ", ws-Ctl-RecordCount
+                   DISPLAY "Salary Read  : ", ws-Total-Salary-Read,
+                           "   Control Total: ", ws-Ctl-TotalSalary
+               END-IF
+           END-IF.
 
       * Part 2 of Excercise 4... Writing to File.
-       FILE-WRITE-SALARY.      
+      * Walks the totals table store by store, job code by job code -
+      *    opening a fourth store means adding a row to the table,
+      *    not adding a block of code here.
+       FILE-WRITE-SALARY.
            OPEN OUTPUT OUTSALARY.
-           
+           OPEN OUTPUT GLEXTRACTFILE.
+
+           MOVE "STORE,JOBCODE,AMOUNT" TO GLExtractRec
+           WRITE GLExtractRec
+
            MOVE "Salary expense for the week ending: 2023-10-23"
-           TO Salary-Header
+           TO Salary-Header-Text
            WRITE Salary-Header
-      ***********************************************Store 1
-           MOVE "STORE #1" TO Salary-MinorHeader
+
+           MOVE 0 TO WS-Grand-Total
+           PERFORM VARYING WS-Store-Sub FROM 1 BY 1
+                   UNTIL WS-Store-Sub > WS-Store-Count
+
+               MOVE SPACES TO Salary-MinorHeader-Text
+               MOVE WS-Store-Number(WS-Store-Sub) TO WS-Store-Display
+               MOVE "STORE #" TO Salary-MinorHeader-Text(1:7)
+               MOVE WS-Store-Display TO Salary-MinorHeader-Text(8:4)
+               WRITE Salary-MinorHeader AFTER ADVANCING 2
+
+               PERFORM VARYING WS-Job-Sub FROM 1 BY 1
+                       UNTIL WS-Job-Sub > 4
+                   MOVE WS-JobCode-Label(WS-Job-Sub) TO
+                       Salary-MinorHeader-Text
+                   WRITE Salary-MinorHeader AFTER ADVANCING 1
+                   MOVE WS-JobCode-Total(WS-Store-Sub, WS-Job-Sub) TO
+                       Out-JobCode-Total
+                   WRITE Out-JobCode-Total-Rec
+                   ADD WS-JobCode-Total(WS-Store-Sub, WS-Job-Sub) TO
+                       WS-Grand-Total
+                       ROUNDED
+                   PERFORM GL-EXTRACT-WRITE-PARA
+               END-PERFORM
+
+               MOVE "Total Sales:" TO Salary-MinorHeader-Text
+               WRITE Salary-MinorHeader AFTER ADVANCING 1
+               MOVE WS-Store-Sales-Total(WS-Store-Sub) TO
+                   Out-JobCode-Total
+               WRITE Out-JobCode-Total-Rec
+           END-PERFORM
+
+      * One overall total across every store and job code, so nobody
+      *    has to add the store sections up by hand.
+           MOVE "COMPANY TOTAL" TO Salary-MinorHeader-Text
            WRITE Salary-MinorHeader AFTER ADVANCING 2
+           MOVE WS-Grand-Total TO Out-JobCode-Total
+           WRITE Out-JobCode-Total-Rec
+
+           MOVE 9999 TO GL-Store-Edit
+           MOVE "T" TO GL-Job-Edit
+           MOVE WS-Grand-Total TO GL-Amount-Edit
+           STRING GL-Store-Edit DELIMITED BY SIZE
+            "," DELIMITED BY SIZE
+            GL-Job-Edit DELIMITED BY SIZE
+            "," DELIMITED BY SIZE
+            GL-Amount-Edit DELIMITED BY SIZE
+           INTO GLExtractRec
+           WRITE GLExtractRec
 
-           MOVE "Management:" TO Salary-MinorHeader
-           WRITE Salary-MinorHeader AFTER ADVANCING 1
-           MOVE ws-Store1_M_Total TO Out-Store1_M_Total
-           WRITE Out-Store1_M_Total
-
-           MOVE "Sales     :" TO Salary-MinorHeader
-           WRITE Salary-MinorHeader AFTER ADVANCING 1
-           MOVE ws-Store1_S_Total TO Out-Store1_S_Total
-           WRITE Out-Store1_S_Total
-
-           MOVE "Admin     :" TO Salary-MinorHeader
-           WRITE Salary-MinorHeader AFTER ADVANCING 1
-           MOVE ws-Store1_A_Total TO Out-Store1_A_Total
-           WRITE Out-Store1_A_Total
-           
-           MOVE "Custodial :" TO Salary-MinorHeader
-           WRITE Salary-MinorHeader AFTER ADVANCING 1
-           MOVE ws-Store1_C_Total TO Out-Store1_C_Total
-           WRITE Out-Store1_C_Total
-      ***********************************************Store 2
-           MOVE "STORE #2" TO Salary-MinorHeader
+      * HR's other standing request - the same twelve numbers,
+      *    re-sliced by job code across every store instead of by
+      *    store.
+           MOVE "TOTALS BY JOB CODE (ALL STORES)" TO
+               Salary-MinorHeader-Text
            WRITE Salary-MinorHeader AFTER ADVANCING 2
 
-           MOVE "Management:" TO Salary-MinorHeader
-           WRITE Salary-MinorHeader AFTER ADVANCING 1
-           MOVE ws-Store2_M_Total TO Out-Store2_M_Total
-           WRITE Out-Store2_M_Total
-
-           MOVE "Sales     :" TO Salary-MinorHeader
-           WRITE Salary-MinorHeader AFTER ADVANCING 1
-           MOVE ws-Store2_S_Total TO Out-Store2_S_Total
-           WRITE Out-Store2_S_Total
-
-           MOVE "Admin     :" TO Salary-MinorHeader
-           WRITE Salary-MinorHeader AFTER ADVANCING 1
-           MOVE ws-Store2_A_Total TO Out-Store2_A_Total
-           WRITE Out-Store2_A_Total
-           
-           MOVE "Custodial :" TO Salary-MinorHeader
-           WRITE Salary-MinorHeader AFTER ADVANCING 1
-           MOVE ws-Store2_C_Total TO Out-Store2_C_Total
-           WRITE Out-Store2_C_Total
-      ***********************************************Store 3
-           MOVE "STORE #3" TO Salary-MinorHeader
+           PERFORM VARYING WS-Job-Sub FROM 1 BY 1 UNTIL WS-Job-Sub > 4
+               MOVE 0 TO WS-CrossJob-Total
+               PERFORM VARYING WS-Store-Sub FROM 1 BY 1
+                       UNTIL WS-Store-Sub > WS-Store-Count
+                   ADD WS-JobCode-Total(WS-Store-Sub, WS-Job-Sub) TO
+                       WS-CrossJob-Total
+                       ROUNDED
+               END-PERFORM
+               MOVE WS-JobCode-Label(WS-Job-Sub) TO
+                   Salary-MinorHeader-Text
+               WRITE Salary-MinorHeader AFTER ADVANCING 1
+               MOVE WS-CrossJob-Total TO Out-JobCode-Total
+               WRITE Out-JobCode-Total-Rec
+           END-PERFORM
+
+           PERFORM YTD-MERGE-PARA
+
+           MOVE "YEAR TO DATE" TO Salary-MinorHeader-Text
            WRITE Salary-MinorHeader AFTER ADVANCING 2
 
-           MOVE "Management:" TO Salary-MinorHeader
-           WRITE Salary-MinorHeader AFTER ADVANCING 1
-           MOVE ws-Store3_M_Total TO Out-Store3_M_Total
-           WRITE Out-Store3_M_Total
-
-           MOVE "Sales     :" TO Salary-MinorHeader
-           WRITE Salary-MinorHeader AFTER ADVANCING 1
-           MOVE ws-Store3_S_Total TO Out-Store3_S_Total
-           WRITE Out-Store3_S_Total
-
-           MOVE "Admin     :" TO Salary-MinorHeader
-           WRITE Salary-MinorHeader AFTER ADVANCING 1
-           MOVE ws-Store3_A_Total TO Out-Store3_A_Total
-           WRITE Out-Store3_A_Total
-           
-           MOVE "Custodial :" TO Salary-MinorHeader
-           WRITE Salary-MinorHeader AFTER ADVANCING 1
-           MOVE ws-Store3_C_Total TO Out-Store3_C_Total
-           WRITE Out-Store3_C_Total
+           MOVE 0 TO WS-YTD-Grand-Total
+           PERFORM VARYING WS-YTD-Store-Sub FROM 1 BY 1
+                   UNTIL WS-YTD-Store-Sub > WS-YTD-Store-Count
+
+               MOVE SPACES TO Salary-MinorHeader-Text
+               MOVE WS-YTD-Store-Number(WS-YTD-Store-Sub) TO
+                   WS-Store-Display
+               MOVE "STORE #" TO Salary-MinorHeader-Text(1:7)
+               MOVE WS-Store-Display TO Salary-MinorHeader-Text(8:4)
+               WRITE Salary-MinorHeader AFTER ADVANCING 2
+
+               PERFORM VARYING WS-YTD-Job-Sub FROM 1 BY 1
+                       UNTIL WS-YTD-Job-Sub > 4
+                   MOVE WS-JobCode-Label(WS-YTD-Job-Sub) TO
+                       Salary-MinorHeader-Text
+                   WRITE Salary-MinorHeader AFTER ADVANCING 1
+                   MOVE WS-YTD-JobCode-Total(WS-YTD-Store-Sub,
+                       WS-YTD-Job-Sub) TO Out-JobCode-Total
+                   WRITE Out-JobCode-Total-Rec
+                   ADD WS-YTD-JobCode-Total(WS-YTD-Store-Sub,
+                       WS-YTD-Job-Sub) TO WS-YTD-Grand-Total
+                       ROUNDED
+               END-PERFORM
+           END-PERFORM
+
+           MOVE "YTD COMPANY TOTAL" TO Salary-MinorHeader-Text
+           WRITE Salary-MinorHeader AFTER ADVANCING 2
+           MOVE WS-YTD-Grand-Total TO Out-JobCode-Total
+           WRITE Out-JobCode-Total-Rec
 
            CLOSE OUTSALARY.
+           CLOSE GLEXTRACTFILE.
+           PERFORM NOTIFY-WRITE-PARA.
+
+      * Builds one CSV row - store number, job code, amount - for
+      *    the store/job-code combination FILE-WRITE-SALARY is
+      *    currently printing, so the general ledger feed always
+      *    matches the printed report line for line.
+       GL-EXTRACT-WRITE-PARA.
+           MOVE WS-Store-Number(WS-Store-Sub) TO GL-Store-Edit
+           MOVE WS-JobCode-Name(WS-Job-Sub) TO GL-Job-Edit
+           MOVE WS-JobCode-Total(WS-Store-Sub, WS-Job-Sub) TO
+               GL-Amount-Edit
+           STRING GL-Store-Edit DELIMITED BY SIZE
+            "," DELIMITED BY SIZE
+            GL-Job-Edit DELIMITED BY SIZE
+            "," DELIMITED BY SIZE
+            GL-Amount-Edit DELIMITED BY SIZE
+           INTO GLExtractRec
+           WRITE GLExtractRec.
+
+      * Drops a fresh JobComplete.flg the instant SalaryExpense.rpt
+      *    and GLExtract.csv are done, so payroll and store managers
+      *    know the week's reports are ready without having to ask
+      *    the operator sitting at the terminal.
+       NOTIFY-WRITE-PARA.
+           OPEN OUTPUT NOTIFYFILE
+           ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+           ACCEPT WS-Run-Time FROM TIME
+           MOVE SPACES TO NotifyRec
+           STRING "SALARY RUN COMPLETE " DELIMITED BY SIZE
+               WS-Run-Date DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-Run-Time DELIMITED BY SIZE
+               "  GRAND TOTAL: " DELIMITED BY SIZE
+               WS-Grand-Total DELIMITED BY SIZE
+               INTO NotifyRec
+           WRITE NotifyRec
+           CLOSE NOTIFYFILE.
 
       * Small PARA to have a "Press to continue function"
        CONTINUE-PARA.
@@ -372,12 +1485,63 @@
            DISPLAY "Press Enter to continue..."
            Accept ws-pressKeyToEnd.
 
+      * Writes one RunLog.dat line for this execution - timestamp,
+      *    which weekly file was read, and the grand total the run
+      *    finished with (zero if the run never got as far as
+      *    FILE-WRITE-SALARY).
+       RUNLOG-WRITE-PARA.
+           ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+           ACCEPT WS-Run-Time FROM TIME
+           MOVE WS-Run-Date TO RLog-Date
+           MOVE WS-Run-Time TO RLog-Time
+           MOVE WS-Infile-Name TO RLog-InputFile
+           MOVE WS-Grand-Total TO RLog-GrandTotal
+           WRITE RunLogRec
+           CLOSE RUNLOGFILE.
+
+      * Writes RunSummary.rpt - a fresh batch-statistics report for
+      *    this run, not an append-across-runs file like RunLog.dat.
+       RUNSUMMARY-WRITE-PARA.
+           OPEN OUTPUT RUNSUMMARYFILE
+           MOVE "Batch statistics for the week ending: 2023-10-23"
+               TO RunSummaryRec
+           WRITE RunSummaryRec
+           MOVE "----------------------------------------------"
+               TO RunSummaryRec
+           WRITE RunSummaryRec AFTER ADVANCING 1
+           MOVE SPACES TO RunSummaryRec
+           STRING "Records Read          : " DELIMITED BY SIZE
+               ws-record-count DELIMITED BY SIZE
+               INTO RunSummaryRec
+           WRITE RunSummaryRec AFTER ADVANCING 2
+           MOVE SPACES TO RunSummaryRec
+           STRING "Recognition Qualifiers: " DELIMITED BY SIZE
+               WS-Gift-Count DELIMITED BY SIZE
+               INTO RunSummaryRec
+           WRITE RunSummaryRec AFTER ADVANCING 1
+           MOVE SPACES TO RunSummaryRec
+           STRING "Rejected Records      : " DELIMITED BY SIZE
+               WS-Reject-Count DELIMITED BY SIZE
+               INTO RunSummaryRec
+           WRITE RunSummaryRec AFTER ADVANCING 1
+           CLOSE RUNSUMMARYFILE.
+
       * Same as the continue PARA but kills the program, and cleans up
       *    anything else that needs it, like closing file streams.
-       END-PARA.                     
+       END-PARA.
                CLOSE INFILE.
-               CLOSE OUTGIFT.
-      *        OUT SALARY IS CLOSED IN IT'S OWN PARA.          
+      * OUTGIFT/EXCEPTIONFILE were only opened when there was at
+      *    least one detail record to process this run - closing (or
+      *    writing a trailer to) a file that was never opened would
+      *    abend the run.
+               IF ws-record-count > 0
+                   PERFORM GIFT-TRAILER-PARA
+                   CLOSE OUTGIFT
+                   CLOSE EXCEPTIONFILE
+               END-IF.
+               PERFORM RUNSUMMARY-WRITE-PARA.
+               PERFORM RUNLOG-WRITE-PARA.
+      *        OUT SALARY IS CLOSED IN IT'S OWN PARA.
                DISPLAY " "
                DISPLAY "Press Enter to exit..."
                Accept ws-pressKeyToEnd.
