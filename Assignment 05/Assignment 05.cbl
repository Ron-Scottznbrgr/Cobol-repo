@@ -2,38 +2,136 @@
       *AUTHOR:      Ron Scott                                          *
       *STUDENT-ID:  041100494                                          *
       *DATE:        OCTOBER 13 2023                                    *
+      *                                                                *
+      *MODIFICATION HISTORY:                                          *
+      *  NOVEMBER 27 2023 - City list is now read from a data file,    *
+      *    the same pattern Assignment06 uses for its weekly records,  *
+      *    so a new location is a data change instead of a recompile.  *
+      *  NOVEMBER 27 2023 - A city's unit letter now actually controls *
+      *    what unit its readings are entered in - Fahrenheit cities   *
+      *    get converted so every average still comes out in Celsius.  *
+      *  NOVEMBER 27 2023 - Each run's daily readings and city         *
+      *    averages are now appended to a history file instead of      *
+      *    only going to the screen.                                   *
+      *  NOVEMBER 27 2023 - City averages at or below freezing, or     *
+      *    above a configurable heat threshold, now print a separate   *
+      *    ALERT line instead of being buried in the averages list.    *
       ******************************************************************
        identification division.
        program-id. Assignment05.
-       
+
        environment division.
        configuration section.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * City list read at startup - falls back to the five original
+      *    compiled-in cities if no file has been set up yet.
+           SELECT CITYFILE ASSIGN "DataFiles\Assignment05_Cities.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-City-Status.
+
+      * Every run's daily readings and city averages get appended
+      *    here, so a city's average can be tracked week over week
+      *    instead of disappearing once the screen report is shown.
+           SELECT HISTORYFILE ASSIGN
+               "DataFiles\Assignment05_History.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-History-Status.
+
+      * Heat-alert cutoff, read once at startup - falls back to the
+      *    compiled-in 30.0C default if no control file has been set
+      *    up, same as Assignment06's gift-threshold control file.
+           SELECT THRESHOLDFILE ASSIGN
+               "DataFiles\Assignment05_HeatThreshold.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Threshold-Status.
+
        data division.
+       FILE SECTION.
+       FD CITYFILE.
+       01 CityRec.
+           03 City-Name-In  PIC A(10).
+           03 FILLER        PIC X.
+           03 City-Unit-In  PIC A.
+
+      * Signed so a below-freezing reading or average (now that
+      *    WS-Reading/cityAvg carry their sign) doesn't lose its
+      *    minus sign again on the way out to the history file.
+       FD HISTORYFILE.
+       01 HistoryRec.
+           03 Hist-City     PIC A(10).
+           03 FILLER        PIC X(2) VALUE SPACES.
+           03 Hist-Reading  OCCURS 9 TIMES PIC -ZZ9.9.
+           03 FILLER        PIC X(2) VALUE SPACES.
+           03 FILLER        PIC X(5) VALUE "AVG:".
+           03 Hist-Avg      PIC -ZZ9.9.
+
+       FD THRESHOLDFILE.
+       01 ThresholdRec.
+           03 Threshold-Heat PIC 99V9.
+
        working-storage section.
        01 loopNum          PIC 9.
-       01 temperature      PIC 99V9.
-       01 total            PIC 999V9.
+      * Widened past WS-Temp-Max's 99.9 so that ceiling is an actual,
+      *    enforceable bound instead of already being the field's
+      *    physical maximum. Signed (SIGN LEADING SEPARATE, so ACCEPT
+      *    parses a typed minus correctly) so a Celsius city's
+      *    below-freezing reading can be entered directly, and so the
+      *    Fahrenheit conversion below has a signed operand to work
+      *    from in the first place.
+       01 temperature      PIC S999V9 SIGN LEADING SEPARATE value 0.
+       01 WS-Temp-Max       PIC 99V9 VALUE 99.9.
+       01 WS-Temp-Min       PIC S99V9 VALUE -99.9.
+       01 total            PIC S999V9 value 0.
        01 tempCity         PIC A(10).
        01 tempAvg          PIC 99.9.
-       01 innerLoopCount   PIC 9.
-       01 outerLoopCount   PIC 9.
-       01 forLoopBABY      PIC 9 VALUE 1.
+       01 innerLoopCount   PIC 9 value 0.
+       01 outerLoopCount   PIC 99 value 0.
+       01 forLoopBABY      PIC 99 VALUE 1.
        01 pressKeyToEnd    PIC X.
-       
+
+       01 ws-City-Status   PIC XX value "00".
+       01 WS-City-EOF      PIC 9 value 0.
+       01 WS-Max-Cities    PIC 99 value 20.
+       01 WS-City-Count    PIC 99 value 0.
+       01 WS-City-Sub      PIC 99 value 0.
+       01 WS-Converted-Temp PIC S999V9 value 0.
+       01 WS-History-Status PIC XX value "00".
+
+      * Below-freezing and above-heat cutoffs for the ALERT lines.
+      *    cityAvg is now signed (see the cities group below), so
+      *    "at or below freezing" catches every negative average
+      *    instead of only a reading that happened to land on exactly
+      *    0.0 after losing its sign.
+       01 WS-Threshold-Status PIC XX value "00".
+       01 WS-Heat-Threshold   PIC 99V9 value 30.0.
+       01 WS-Freeze-Threshold PIC 99V9 value 0.0.
+
+      * Holds this city's daily readings (already converted to
+      *    Celsius where needed) so they can be written out to
+      *    HISTORYFILE once the city's average is known.
+       01 WS-Readings-Table.
+           05 WS-Reading OCCURS 9 TIMES PIC S999V9 VALUE 0.
+
+      * The unit a city's readings are keyed in (F or C) - tempC in
+      *    the city-Avg group is always left as 'C' for display since
+      *    every average is converted to Celsius before it's stored.
+       01 WS-City-Units.
+           05 WS-City-Unit OCCURS 20 TIMES PIC A VALUE 'C'.
+
       * I'm Attempting to learn arrays on my own.
       * I'm trying to make the program as Modular as possible ¯\_(ツ)_/¯
-       01 cities.                               
-           05 city-names OCCURS 5 TIMES.
-               10 FILLER PIC X(5) VALUE SPACES.                  
-               10 cityName-ASSIGN PIC A(10).                          
-               10 FILLER PIC X(3) VALUE SPACES.                  
-           05 city-Avg OCCURS 5 TIMES.
+       01 cities.
+           05 city-names OCCURS 20 TIMES.
+               10 FILLER PIC X(5) VALUE SPACES.
+               10 cityName-ASSIGN PIC A(10).
+               10 FILLER PIC X(3) VALUE SPACES.
+           05 city-Avg OCCURS 20 TIMES.
                10 FILLER PIC X(6) VALUE SPACES.
-               10 cityAvg PIC 99.9. 
+               10 cityAvg PIC -99.9.
                10 tempC PIC X.
-               10 FILLER PIC X(7) VALUE SPACES.
-                                
+               10 FILLER PIC X(6) VALUE SPACES.
+
        procedure division.
        PROG.
            PERFORM DATA-PRESET.
@@ -41,26 +139,97 @@
            PERFORM OUTER-LOOP-PARA.
            PERFORM DISPLAY-RESULTS-PARA.
            PERFORM END-PARA.
-       
 
-      * Here we set all the data to the default values.
-      * City Names are populated here, as is... the C... for celsius. 
+
+      * Here we set all the data to the default values, and load the
+      *    city list/count from CITYFILE.
        DATA-PRESET.
-           MOVE 5 TO loopNum *> Number of times to ask for Temps
-           MOVE 'Montreal' TO cityName(1)
-           MOVE 'Ottawa'   TO cityName(2)
-           MOVE 'Toronto'  TO cityName(3)
-           MOVE 'Kingston' TO cityName(4)
-           MOVE 'Cornwall' TO cityName(5)
+           MOVE 5 TO loopNum *> Number of temps asked for per city
+           PERFORM LOAD-CITIES-PARA
+           PERFORM OPEN-HISTORY-PARA
+           PERFORM HEAT-THRESHOLD-PRESET-PARA.
+
+      * Reads the heat-alert cutoff from its control file. Keeps the
+      *    compiled-in default of 30.0C if no control file exists.
+       HEAT-THRESHOLD-PRESET-PARA.
+           OPEN INPUT THRESHOLDFILE
+           IF WS-Threshold-Status = "00"
+               READ THRESHOLDFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE Threshold-Heat TO WS-Heat-Threshold
+               END-READ
+               CLOSE THRESHOLDFILE
+           END-IF.
+
+      * HISTORYFILE is appended to every run - OPEN EXTEND adds on
+      *    to what's already there, falling back to OPEN OUTPUT the
+      *    very first time the file doesn't exist yet.
+       OPEN-HISTORY-PARA.
+           OPEN EXTEND HISTORYFILE
+           IF WS-History-Status NOT = "00"
+               OPEN OUTPUT HISTORYFILE
+           END-IF.
+
+      * Reads the city list from CITYFILE. A city per line, up to
+      *    WS-Max-Cities of them. Falls back to the five original
+      *    cities if the file isn't there yet.
+       LOAD-CITIES-PARA.
+           MOVE 0 TO WS-City-Count
+           OPEN INPUT CITYFILE
+           IF ws-City-Status = "00"
+               PERFORM READ-CITY-PARA UNTIL WS-City-EOF = 1
+               CLOSE CITYFILE
+           END-IF
+
+           IF WS-City-Count = 0
+               PERFORM DEFAULT-CITIES-PARA
+           END-IF.
+
+       READ-CITY-PARA.
+           READ CITYFILE
+               AT END
+                   MOVE 1 TO WS-City-EOF
+               NOT AT END
+                   IF WS-City-Count < WS-Max-Cities
+                       ADD 1 TO WS-City-Count
+                       MOVE City-Name-In TO
+                           cityName-ASSIGN(WS-City-Count)
+                       MOVE 'C' TO tempC(WS-City-Count)
+                       IF City-Unit-In = 'F'
+                           MOVE 'F' TO WS-City-Unit(WS-City-Count)
+                       ELSE
+                           MOVE 'C' TO WS-City-Unit(WS-City-Count)
+                       END-IF
+                   END-IF
+           END-READ.
+
+      * The five cities this program shipped with, kept as a safety
+      *    net for a first run with no city file in place yet.
+      *    Kingston still reads in Fahrenheit like the old comment
+      *    joked about - now it actually gets converted.
+       DEFAULT-CITIES-PARA.
+           MOVE 5 TO WS-City-Count
+           MOVE 'Montreal' TO cityName-ASSIGN(1)
+           MOVE 'Ottawa'   TO cityName-ASSIGN(2)
+           MOVE 'Toronto'  TO cityName-ASSIGN(3)
+           MOVE 'Kingston' TO cityName-ASSIGN(4)
+           MOVE 'Cornwall' TO cityName-ASSIGN(5)
            MOVE 'C' TO tempC(1)
-           MOVE 'C' TO tempC(2)    *> Yep, I know this is dumb.
-           MOVE 'C' TO tempC(3)    *> But hey, Maybe City 4 uses
-           MOVE 'C' TO tempC(4)    *> Fahrenheit... or Kelvin.
-           MOVE 'C' TO tempC(5).   *>          ಠ_ಠ
+           MOVE 'C' TO tempC(2)
+           MOVE 'C' TO tempC(3)
+           MOVE 'C' TO tempC(4)
+           MOVE 'C' TO tempC(5)
+           MOVE 'C' TO WS-City-Unit(1)
+           MOVE 'C' TO WS-City-Unit(2)
+           MOVE 'C' TO WS-City-Unit(3)
+           MOVE 'F' TO WS-City-Unit(4)
+           MOVE 'C' TO WS-City-Unit(5).
 
 
       * This is just a welcome / splash screen on startup that
-      * gives the user a bit of a heads up of what to expect.    
+      * gives the user a bit of a heads up of what to expect.
        INSTRUCT-PARA.
            display " "
            display " "
@@ -68,8 +237,9 @@
            display "Welcome! This program will prompt you for"
            display "Temperatures! "
            display " "
-           display "There's 5 cities [by default]." 
-           display "We will ask for 5 temperatures for each city."
+           display "There's ", WS-City-Count, " cities."
+           display "We will ask for ", loopNum, " temperatures for ",
+                   "each city."
            display " "
            display "Once all of those numbers have been entered,"
            display "we will give you an average of those numbers."
@@ -79,7 +249,7 @@
            display " ".
 
 
-      * So this is the Outer Loop. 
+      * So this is the Outer Loop.
       * I was kind of stumped on what to call it.
       * It handles moving from city to the next once the loop completes.
       *
@@ -87,46 +257,91 @@
       * It also enters into the Inner Loop which is responsible for
       * entering the temperatures for each city.
        OUTER-LOOP-PARA.
-       PERFORM loopNum TIMES   
+       PERFORM WS-City-Count TIMES
            ADD outerLoopCount, 1, GIVING outerLoopCount
-           MOVE cityName(outerLoopCount) TO tempCity
-           
+           MOVE cityName-ASSIGN(outerLoopCount) TO tempCity
+
       * I could not for the life of me get "DISPLAY SPACE UPON CRT" to work
-      * It would cause input to lock up, text to get overlayed. 
+      * It would cause input to lock up, text to get overlayed.
       * It was weird. I'll submit a screenshot of the terminal with this submission.
-      * I tried a bunch of different methods to clear the screen, 
+      * I tried a bunch of different methods to clear the screen,
       * and this one finally worked from the link below by the user named Simon Sobisch:
       * https://stackoverflow.com/questions/39460424/how-to-clear-screen-and-set-cursor-position-to-the-end-of-the-screen-in-cobol
-           PERFORM CLEAR-PARA            
+           PERFORM CLEAR-PARA
 
            DISPLAY "Enter the last ", loopNum, " daily temperatures "-
                    "for ", tempCity
-           DISPLAY " "        
+           IF WS-City-Unit(outerLoopCount) = 'F'
+               DISPLAY "(readings in Fahrenheit - will be converted "-
+                       "to Celsius)"
+           END-IF
+           DISPLAY " "
            DISPLAY "Temperatures (one decimal place only): "
-           
-      * Enter the Inner loop to add in temperatures...     
-           PERFORM INNER-LOOP-PARA        
+
+      * Enter the Inner loop to add in temperatures...
+           PERFORM INNER-LOOP-PARA
 
            DIVIDE total BY loopNum GIVING cityAvg(outerLoopCount)
+           PERFORM WRITE-HISTORY-PARA
            MOVE 0 TO total
            MOVE 0 TO innerLoopCount
-      * Debug, nothing to see here... 
+      * Debug, nothing to see here...
       *     MOVE cityAvg(outerLoopCount) TO tempAvg
       *     DISPLAY " "
       *     DISPLAY tempCity," // ",tempAvg
-       END-PERFORM. 
-       
+       END-PERFORM.
 
+      * Writes this city's readings and average out to HISTORYFILE.
+      *    Only loopNum slots of WS-Reading ever hold a real reading
+      *    for this run - looping to 9 regardless wrote four phantom
+      *    0.0 readings into every history record whenever loopNum
+      *    was less than the table's full size.
+       WRITE-HISTORY-PARA.
+           MOVE SPACES TO HistoryRec
+           MOVE tempCity TO Hist-City
+           PERFORM VARYING WS-City-Sub FROM 1 BY 1
+                   UNTIL WS-City-Sub > loopNum
+               MOVE WS-Reading(WS-City-Sub) TO Hist-Reading(WS-City-Sub)
+           END-PERFORM
+           MOVE cityAvg(outerLoopCount) TO Hist-Avg
+           WRITE HistoryRec
+           PERFORM VARYING WS-City-Sub FROM 1 BY 1
+                   UNTIL WS-City-Sub > loopNum
+               MOVE 0 TO WS-Reading(WS-City-Sub)
+           END-PERFORM.
 
-      * Here's the Inner Loop... We input Temps here.
-       INNER-LOOP-PARA.
-       PERFORM loopNum TIMES  
-           ADD innerLoopCount, 1, GIVING innerLoopCount
+
+
+      * Re-prompts for a temperature until one that actually fits the
+      *    field comes in, the same re-prompt pattern Assignment04's
+      *    GET-LOOPNUM-PARA uses for its loop count.
+       GET-TEMP-PARA.
            DISPLAY "Enter temperture #",innerLoopCount," : "
            WITH NO ADVANCING
            ACCEPT temperature
-           ADD total, temperature GIVING total
-       END-PERFORM.   
+           IF temperature > WS-Temp-Max OR temperature < WS-Temp-Min
+               DISPLAY "Error with provided number. Please try again."
+               PERFORM GET-TEMP-PARA
+           END-IF.
+
+      * Here's the Inner Loop... We input Temps here.
+      * A Fahrenheit city's reading gets converted to Celsius before
+      *    it's added to the total, so cityAvg always comes out in
+      *    Celsius no matter which unit the city was read in.
+       INNER-LOOP-PARA.
+       PERFORM loopNum TIMES
+           ADD innerLoopCount, 1, GIVING innerLoopCount
+           PERFORM GET-TEMP-PARA
+           IF WS-City-Unit(outerLoopCount) = 'F'
+               COMPUTE WS-Converted-Temp ROUNDED =
+                   (temperature - 32) * 5 / 9
+               ADD total, WS-Converted-Temp GIVING total
+               MOVE WS-Converted-Temp TO WS-Reading(innerLoopCount)
+           ELSE
+               ADD total, temperature GIVING total
+               MOVE temperature TO WS-Reading(innerLoopCount)
+           END-IF
+       END-PERFORM.
 
 
 
@@ -136,21 +351,42 @@
            DISPLAY "Here are the average temperatures for cities in "-
                    "the area:"
            Display " "
-           
+
       * I was excited to discover for loops... >_>
-      * https://www.tutorialspoint.com/cobol/cobol_loop_statements.htm   
-           PERFORM VARYING forLoopBABY FROM 1 by 1 UNTIL forLoopBABY > 5
+      * https://www.tutorialspoint.com/cobol/cobol_loop_statements.htm
+           PERFORM VARYING forLoopBABY FROM 1 by 1
+                   UNTIL forLoopBABY > WS-City-Count
            DISPLAY city-names(forLoopBABY) WITH NO ADVANCING
            END-PERFORM
            Display " "
-           PERFORM VARYING forLoopBABY FROM 1 by 1 UNTIL forLoopBABY > 5
+           PERFORM VARYING forLoopBABY FROM 1 by 1
+                   UNTIL forLoopBABY > WS-City-Count
            DISPLAY city-Avg(forLoopBABY) WITH NO ADVANCING
            END-PERFORM
-           Display " " .  
+           Display " " .
+
+           PERFORM ALERT-CHECK-PARA
+               VARYING forLoopBABY FROM 1 BY 1
+               UNTIL forLoopBABY > WS-City-Count.
 
+      * Flags any city average that's at or below freezing, or at or
+      *    above the heat threshold, with its own ALERT line so it
+      *    doesn't get missed eyeballing the averages list above.
+       ALERT-CHECK-PARA.
+           IF cityAvg(forLoopBABY) <= WS-Freeze-Threshold
+               DISPLAY "ALERT: ", cityName-ASSIGN(forLoopBABY),
+                       " averaged ", cityAvg(forLoopBABY),
+                       "C - AT OR BELOW FREEZING"
+           END-IF
+           IF cityAvg(forLoopBABY) >= WS-Heat-Threshold
+               DISPLAY "ALERT: ", cityName-ASSIGN(forLoopBABY),
+                       " averaged ", cityAvg(forLoopBABY),
+                       "C - ABOVE HEAT THRESHOLD"
+           END-IF.
 
-      * Simple Clear Screen Section. Used it twice. 
-      * Worth its own section I think. 
+
+      * Simple Clear Screen Section. Used it twice.
+      * Worth its own section I think.
        CLEAR-PARA.
            CALL 'SYSTEM' USING 'clear'.
 
@@ -158,10 +394,11 @@
       * Fancy End screen?
       * I Tried to get a press any key to continue thing,
       * but this is the best I can do for now :P
-       END-PARA.                     
+       END-PARA.
+               CLOSE HISTORYFILE
                DISPLAY " "
                DISPLAY "Press Enter to exit..."
                Accept pressKeyToEnd.
                STOP RUN.
-      
+
        end program Assignment05.
